@@ -0,0 +1,9 @@
+           02  AuditProgramName     PIC X(10).
+           02  FILLER               PIC X    VALUE SPACE.
+           02  AuditEventType       PIC X(5).
+           02  FILLER               PIC X    VALUE SPACE.
+           02  AuditRunDate         PIC 9(8).
+           02  FILLER               PIC X    VALUE SPACE.
+           02  AuditRunTime         PIC 9(8).
+           02  FILLER               PIC X    VALUE SPACE.
+           02  AuditRecordCount     PIC 9(6).
