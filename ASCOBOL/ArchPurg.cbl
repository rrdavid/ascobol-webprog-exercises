@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHPURG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PurgeControlFile ASSIGN TO "PURGECTL.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS PurgeControlFileStatus.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS SEQUENTIAL
+                      RECORD KEY IS StudentId OF StudentDetails.
+           SELECT ArchiveFile ASSIGN TO "STUDENTS.ARCHIVE"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PurgeReportFile ASSIGN TO "PURGE.RPT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PurgeControlFile.
+           01  PurgeControlRecord.
+               02  CtlPurgeCourseCode   PIC X(4).
+       FD  StudentFile.
+           01  StudentDetails.
+               COPY STUDCPY.
+       FD  ArchiveFile.
+           01  ArchiveRecord.
+               COPY STUDCPY REPLACING EndOfStudentFile BY
+                                      EndOfArchiveRecord
+                                      StudentId BY ArchStudentId
+                                      StudentName BY ArchStudentName
+                                      Surname BY ArchSurname
+                                      Initials BY ArchInitials
+                                      DateOfBirth BY ArchDateOfBirth
+                                      YOBirth BY ArchYOBirth
+                                      MOBirth BY ArchMOBirth
+                                      DOBirth BY ArchDOBirth
+                                      CourseCode BY ArchCourseCode
+                                      Gender BY ArchGender
+                                      Male BY ArchMale
+                                      Female BY ArchFemale
+                                      OtherGender BY ArchOtherGender
+                                      RecognizedGender BY
+                                        ArchRecognizedGender
+                                      OtherCourseCount BY
+                                        ArchOtherCourseCount
+                                      OtherCourses BY ArchOtherCourses
+                                      OtherCourseCode BY
+                                        ArchOtherCourseCode.
+       FD  PurgeReportFile.
+           01  PurgeReportLine      PIC X(60).
+       WORKING-STORAGE SECTION.
+       01  PurgeControlFileStatus  PIC XX.
+       01  PurgeCourseCode         PIC X(4) VALUE "GRAD".
+       01  EndOfStudentFlag        PIC X VALUE "N".
+           88  EndOfStudentRead    VALUE "Y".
+       01  BeforeStudentCount      PIC 9(6) VALUE ZERO.
+       01  PurgedStudentCount      PIC 9(6) VALUE ZERO.
+       01  AfterStudentCount       PIC 9(6) VALUE ZERO.
+       01  PurgeHeadingLine        PIC X(40)
+           VALUE "Archive/purge run - CourseCode matched:".
+       01  PurgeCourseLine.
+           02  FILLER              PIC X(28) VALUE
+               "Purge CourseCode          = ".
+           02  PrnPurgeCourseCode  PIC X(4).
+       01  PurgeDetailLine.
+           02  FILLER              PIC X(21) VALUE
+               "Purged StudentId   = ".
+           02  PrnPurgedStudentId  PIC 9(7).
+       01  PurgeBeforeLine.
+           02  FILLER              PIC X(21) VALUE
+               "Students before    = ".
+           02  PrnBeforeCount      PIC Z,ZZZ,ZZ9.
+       01  PurgeRemovedLine.
+           02  FILLER              PIC X(21) VALUE
+               "Students removed   = ".
+           02  PrnPurgedCount      PIC Z,ZZZ,ZZ9.
+       01  PurgeAfterLine.
+           02  FILLER              PIC X(21) VALUE
+               "Students after     = ".
+           02  PrnAfterCount       PIC Z,ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       Begin.
+           PERFORM CheckPurgeControl
+           OPEN I-O StudentFile
+           OPEN OUTPUT ArchiveFile
+           OPEN OUTPUT PurgeReportFile
+           MOVE PurgeCourseCode TO PrnPurgeCourseCode
+           WRITE PurgeReportLine FROM PurgeHeadingLine
+           WRITE PurgeReportLine FROM PurgeCourseLine
+           READ StudentFile
+             AT END SET EndOfStudentRead TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfStudentRead
+              ADD 1 TO BeforeStudentCount
+              IF CourseCode = PurgeCourseCode
+                 PERFORM ArchiveCurrentStudent
+              END-IF
+              READ StudentFile
+                AT END SET EndOfStudentRead TO TRUE
+              END-READ
+           END-PERFORM
+           COMPUTE AfterStudentCount =
+                   BeforeStudentCount - PurgedStudentCount
+           MOVE BeforeStudentCount TO PrnBeforeCount
+           WRITE PurgeReportLine FROM PurgeBeforeLine
+           MOVE PurgedStudentCount TO PrnPurgedCount
+           WRITE PurgeReportLine FROM PurgeRemovedLine
+           MOVE AfterStudentCount  TO PrnAfterCount
+           WRITE PurgeReportLine FROM PurgeAfterLine
+           CLOSE StudentFile, ArchiveFile, PurgeReportFile
+           STOP RUN.
+       CheckPurgeControl.
+           OPEN INPUT PurgeControlFile
+           IF PurgeControlFileStatus = "00"
+              READ PurgeControlFile
+                 NOT AT END
+                    MOVE CtlPurgeCourseCode TO PurgeCourseCode
+              END-READ
+              CLOSE PurgeControlFile
+           END-IF.
+       ArchiveCurrentStudent.
+           MOVE StudentId     TO ArchStudentId
+           MOVE StudentName   TO ArchStudentName
+           MOVE DateOfBirth   TO ArchDateOfBirth
+           MOVE CourseCode    TO ArchCourseCode
+           MOVE Gender        TO ArchGender
+           MOVE OtherCourseCount TO ArchOtherCourseCount
+           MOVE OtherCourses     TO ArchOtherCourses
+           WRITE ArchiveRecord
+           MOVE StudentId TO PrnPurgedStudentId
+           WRITE PurgeReportLine FROM PurgeDetailLine
+           ADD 1 TO PurgedStudentCount
+           DELETE StudentFile RECORD
+             INVALID KEY
+                CONTINUE
+           END-DELETE.
+       END PROGRAM ARCHPURG.
