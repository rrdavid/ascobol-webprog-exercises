@@ -0,0 +1,12 @@
+       01 Char PIC X.
+           88  Vowel           VALUE "a", "e", "i", "o", "u".
+           88  Consonant       VALUE "b","c","d","f","g","h",
+                               "j" THRU "n","p" THRU "t",
+                               "v" THRU "z".
+           88  Digit           VALUE "0" THRU "9".
+           88  UppercaseLetter VALUE "A" THRU "Z".
+           88  Punctuation     VALUE ".", ",", ";", ":", "'",
+                               '"', "-", "!", "?", "(", ")",
+                               "/", "&", "@", "#".
+           88  ValidCharacter  VALUE "a" THRU "z", "A" THRU "Z",
+                               "0" THRU "9".
