@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAMPUSMRG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CampusList ASSIGN TO "CAMPUS.LST"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CampusExtract ASSIGN TO CampusFileName
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MergeSortFile ASSIGN TO "CAMPMRG.TMP".
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS SEQUENTIAL
+                      RECORD KEY IS StudentId OF StudentDetails.
+           SELECT MergeReportFile ASSIGN TO "CAMPUS.RPT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CampusList.
+           01  CampusListRecord.
+               88  EndOfCampusList  VALUE HIGH-VALUES.
+               02  CampusListCode   PIC X(4).
+               02  CampusFileName   PIC X(40).
+       FD  CampusExtract.
+           01  CampusExtractDetails.
+               COPY STUDCPY REPLACING EndOfStudentFile BY
+                                      EndOfCampusExtract.
+       SD  MergeSortFile.
+           01  MergeSortRecord.
+               88  EndOfMergeSort       VALUE HIGH-VALUES.
+               02  MergeCampusCode      PIC X(4).
+               02  MergeStudent.
+                   03  MergeStudentId       PIC 9(7).
+                   03  MergeStudentName.
+                       04 MergeSurname      PIC X(8).
+                       04 MergeInitials     PIC XX.
+                   03  MergeDateOfBirth.
+                       04 MergeYOBirth      PIC 9(4).
+                       04 MergeMOBirth      PIC 9(2).
+                       04 MergeDOBirth      PIC 9(2).
+                   03  MergeCourseCode      PIC X(4).
+                   03  MergeGender          PIC X.
+                       88 MergeMale         VALUE "M", "m".
+                       88 MergeFemale       VALUE "F", "f".
+                       88 MergeOtherGender  VALUE "X", "x".
+                       88 MergeRecognizedGender VALUE
+                              "M", "m", "F", "f", "X", "x".
+                   03  MergeOtherCourseCount PIC 9.
+                   03  MergeOtherCourses.
+                       04  MergeOtherCourseCode PIC X(4) OCCURS 4 TIMES.
+       FD  StudentFile.
+           01  StudentDetails.
+               COPY STUDCPY.
+       FD  MergeReportFile.
+           01  MergePrintLine       PIC X(40).
+       WORKING-STORAGE SECTION.
+       01  CampusTotalLine.
+           02  FILLER           PIC X(13) VALUE "Campus      =".
+           02  PrnCampusCode    PIC X(4).
+       01  CampusStudentLine.
+           02  FILLER           PIC X(20) VALUE "  Campus Students = ".
+           02  PrnCampusStudentCount PIC Z,ZZ9.
+       01  CampusMaleLine.
+           02  FILLER           PIC X(20) VALUE "  Campus Males    = ".
+           02  PrnCampusMaleCount    PIC Z,ZZ9.
+       01  CampusFemaleLine.
+           02  FILLER           PIC X(20) VALUE "  Campus Females  = ".
+           02  PrnCampusFemaleCount  PIC Z,ZZ9.
+       01  CampusOtherGenderLine.
+           02  FILLER           PIC X(20) VALUE "  Campus Other    = ".
+           02  PrnCampusOtherGenderCount PIC Z,ZZ9.
+       01  CampusUnspecifiedLine.
+           02  FILLER           PIC X(20) VALUE "  Campus Unspec   = ".
+           02  PrnCampusUnspecifiedCount PIC Z,ZZ9.
+       01  GrandTotalLine.
+           02  FILLER           PIC X(18) VALUE "Combined Students=".
+           02  PrnGrandStudentCount  PIC ZZ,ZZ9.
+       01  GrandMaleLine.
+           02  FILLER           PIC X(18) VALUE "Combined Males   =".
+           02  PrnGrandMaleCount     PIC ZZ,ZZ9.
+       01  GrandFemaleLine.
+           02  FILLER           PIC X(18) VALUE "Combined Females =".
+           02  PrnGrandFemaleCount   PIC ZZ,ZZ9.
+       01  GrandOtherGenderLine.
+           02  FILLER           PIC X(18) VALUE "Combined Other   =".
+           02  PrnGrandOtherGenderCount PIC ZZ,ZZ9.
+       01  GrandUnspecifiedLine.
+           02  FILLER           PIC X(18) VALUE "Combined Unspec  =".
+           02  PrnGrandUnspecifiedCount PIC ZZ,ZZ9.
+       01  CampusTotals.
+           02  CampusStudentCount   PIC 9(4) VALUE ZERO.
+           02  CampusMaleCount      PIC 9(4) VALUE ZERO.
+           02  CampusFemaleCount    PIC 9(4) VALUE ZERO.
+           02  CampusOtherGenderCount PIC 9(4) VALUE ZERO.
+           02  CampusUnspecifiedCount PIC 9(4) VALUE ZERO.
+       01  GrandTotals.
+           02  GrandStudentCount    PIC 9(5) VALUE ZERO.
+           02  GrandMaleCount       PIC 9(5) VALUE ZERO.
+           02  GrandFemaleCount     PIC 9(5) VALUE ZERO.
+           02  GrandOtherGenderCount PIC 9(5) VALUE ZERO.
+           02  GrandUnspecifiedCount PIC 9(5) VALUE ZERO.
+       01  PrevCampusCode           PIC X(4).
+       01  FirstMergeRecord         PIC X VALUE "Y".
+           88  IsFirstMergeRecord   VALUE "Y".
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN OUTPUT MergeReportFile
+           SORT MergeSortFile
+              ON ASCENDING KEY MergeCampusCode
+              ON ASCENDING KEY MergeStudentId
+              INPUT PROCEDURE IS BuildMergeInput
+              OUTPUT PROCEDURE IS WriteCampusReport
+           SORT MergeSortFile
+              ON ASCENDING KEY MergeStudentId
+              INPUT PROCEDURE IS BuildMergeInput
+              OUTPUT PROCEDURE IS WriteStudentMaster
+           CLOSE MergeReportFile
+           STOP RUN.
+       BuildMergeInput.
+           OPEN INPUT CampusList
+           READ CampusList
+             AT END SET EndOfCampusList TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfCampusList
+              PERFORM ReleaseOneCampusFile
+              READ CampusList
+                AT END SET EndOfCampusList TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE CampusList.
+       ReleaseOneCampusFile.
+           OPEN INPUT CampusExtract
+           READ CampusExtract
+             AT END SET EndOfCampusExtract TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfCampusExtract
+              MOVE CampusListCode TO MergeCampusCode
+              MOVE CampusExtractDetails TO MergeStudent
+              RELEASE MergeSortRecord
+              READ CampusExtract
+                AT END SET EndOfCampusExtract TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE CampusExtract.
+       WriteCampusReport.
+           RETURN MergeSortFile
+             AT END SET EndOfMergeSort TO TRUE
+           END-RETURN
+           PERFORM UNTIL EndOfMergeSort
+              IF NOT IsFirstMergeRecord
+                 AND MergeCampusCode NOT = PrevCampusCode
+                 PERFORM PrintCampusSubtotal
+              END-IF
+              IF IsFirstMergeRecord
+                 MOVE MergeCampusCode TO PrevCampusCode
+                 MOVE "N" TO FirstMergeRecord
+              END-IF
+              ADD 1 TO CampusStudentCount
+              ADD 1 TO GrandStudentCount
+              EVALUATE TRUE
+                 WHEN MergeMale
+                    ADD 1 TO CampusMaleCount
+                    ADD 1 TO GrandMaleCount
+                 WHEN MergeFemale
+                    ADD 1 TO CampusFemaleCount
+                    ADD 1 TO GrandFemaleCount
+                 WHEN MergeOtherGender
+                    ADD 1 TO CampusOtherGenderCount
+                    ADD 1 TO GrandOtherGenderCount
+                 WHEN OTHER
+                    ADD 1 TO CampusUnspecifiedCount
+                    ADD 1 TO GrandUnspecifiedCount
+              END-EVALUATE
+              RETURN MergeSortFile
+                AT END SET EndOfMergeSort TO TRUE
+              END-RETURN
+           END-PERFORM
+           IF NOT IsFirstMergeRecord
+              PERFORM PrintCampusSubtotal
+           END-IF
+           PERFORM PrintGrandTotals.
+       WriteStudentMaster.
+           OPEN OUTPUT StudentFile
+           RETURN MergeSortFile
+             AT END SET EndOfMergeSort TO TRUE
+           END-RETURN
+           PERFORM UNTIL EndOfMergeSort
+              MOVE MergeStudent TO StudentDetails
+              WRITE StudentDetails
+                 INVALID KEY
+                    DISPLAY "Merge sequence error, StudentId "
+                            MergeStudentId OF MergeSortRecord
+              END-WRITE
+              RETURN MergeSortFile
+                AT END SET EndOfMergeSort TO TRUE
+              END-RETURN
+           END-PERFORM
+           CLOSE StudentFile.
+       PrintCampusSubtotal.
+           MOVE PrevCampusCode TO PrnCampusCode
+           MOVE CampusStudentCount TO PrnCampusStudentCount
+           MOVE CampusMaleCount    TO PrnCampusMaleCount
+           MOVE CampusFemaleCount  TO PrnCampusFemaleCount
+           WRITE MergePrintLine FROM CampusTotalLine
+                   AFTER ADVANCING 2 LINES
+           WRITE MergePrintLine FROM CampusStudentLine
+                   AFTER ADVANCING 1 LINES
+           WRITE MergePrintLine FROM CampusMaleLine
+                   AFTER ADVANCING 1 LINES
+           WRITE MergePrintLine FROM CampusFemaleLine
+                   AFTER ADVANCING 1 LINES
+           MOVE CampusOtherGenderCount TO PrnCampusOtherGenderCount
+           MOVE CampusUnspecifiedCount TO PrnCampusUnspecifiedCount
+           WRITE MergePrintLine FROM CampusOtherGenderLine
+                   AFTER ADVANCING 1 LINES
+           WRITE MergePrintLine FROM CampusUnspecifiedLine
+                   AFTER ADVANCING 1 LINES
+           MOVE MergeCampusCode TO PrevCampusCode
+           MOVE ZERO TO CampusStudentCount, CampusMaleCount,
+                        CampusFemaleCount, CampusOtherGenderCount,
+                        CampusUnspecifiedCount.
+       PrintGrandTotals.
+           MOVE GrandStudentCount TO PrnGrandStudentCount
+           MOVE GrandMaleCount    TO PrnGrandMaleCount
+           MOVE GrandFemaleCount  TO PrnGrandFemaleCount
+           WRITE MergePrintLine FROM GrandTotalLine
+                   AFTER ADVANCING 2 LINES
+           WRITE MergePrintLine FROM GrandMaleLine
+                   AFTER ADVANCING 1 LINES
+           WRITE MergePrintLine FROM GrandFemaleLine
+                   AFTER ADVANCING 1 LINES
+           MOVE GrandOtherGenderCount TO PrnGrandOtherGenderCount
+           MOVE GrandUnspecifiedCount TO PrnGrandUnspecifiedCount
+           WRITE MergePrintLine FROM GrandOtherGenderLine
+                   AFTER ADVANCING 1 LINES
+           WRITE MergePrintLine FROM GrandUnspecifiedLine
+                   AFTER ADVANCING 1 LINES.
+       END PROGRAM CAMPUSMRG.
