@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNVTOIDX.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentExtract ASSIGN TO "STUDENTS.SEQ"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SortFile ASSIGN TO "CNVTOIDX.TMP".
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS SEQUENTIAL
+                      RECORD KEY IS StudentId OF StudentDetails.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentExtract.
+           01  ExtractDetails.
+               COPY STUDCPY REPLACING EndOfStudentFile BY
+                                      EndOfStudentExtract.
+       SD  SortFile.
+           01  SortRecord.
+               COPY STUDCPY REPLACING EndOfStudentFile BY
+                                      EndOfSortFile.
+       FD  StudentFile.
+           01  StudentDetails.
+               COPY STUDCPY.
+       WORKING-STORAGE SECTION.
+       01  ConversionCount      PIC 9(7) VALUE ZERO.
+       01  DuplicateSkippedCount PIC 9(7) VALUE ZERO.
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN OUTPUT StudentFile
+           SORT SortFile
+              ON ASCENDING KEY StudentId OF SortRecord
+              INPUT PROCEDURE IS ReleaseStudentExtract
+              OUTPUT PROCEDURE IS WriteSortedStudents
+           CLOSE StudentFile
+           DISPLAY "Converted " ConversionCount " records"
+           DISPLAY "Skipped   " DuplicateSkippedCount
+                   " duplicate StudentId records"
+           STOP RUN.
+       ReleaseStudentExtract.
+           OPEN INPUT StudentExtract
+           READ StudentExtract
+             AT END SET EndOfStudentExtract TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfStudentExtract
+              MOVE ExtractDetails TO SortRecord
+              RELEASE SortRecord
+              READ StudentExtract
+                AT END SET EndOfStudentExtract TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE StudentExtract.
+       WriteSortedStudents.
+           RETURN SortFile
+             AT END SET EndOfSortFile TO TRUE
+           END-RETURN
+           PERFORM UNTIL EndOfSortFile
+              MOVE SortRecord TO StudentDetails
+              WRITE StudentDetails
+                 INVALID KEY
+                    DISPLAY "Duplicate StudentId skipped - "
+                            StudentId OF StudentDetails
+                    ADD 1 TO DuplicateSkippedCount
+                 NOT INVALID KEY
+                    ADD 1 TO ConversionCount
+              END-WRITE
+              RETURN SortFile
+                AT END SET EndOfSortFile TO TRUE
+              END-RETURN
+           END-PERFORM.
+       END PROGRAM CNVTOIDX.
