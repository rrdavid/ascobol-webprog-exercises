@@ -1,19 +1,99 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CONDITIONS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CharFreqFile ASSIGN TO "CHARFREQ.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS CharFreqFileStatus.
+           SELECT CharFreqReportFile ASSIGN TO "CHARFREQ.RPT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  CharFreqFile.
+           01  CharFreqLine         PIC X(200).
+       FD  CharFreqReportFile.
+           01  CharFreqReportLine   PIC X(40).
        WORKING-STORAGE SECTION.
-       01 Char PIC X.
-           88  Vowel           VALUE "a", "e", "i", "o", "u".
-           88  Consonant       VALUE "b","c","d","f","g","h",
-                               "j" THRU "n","p" THRU "t","v" THRU "z".
-           88 Digit            VALUE "0" THRU "9".
-           88 ValidCharacter    VALUE "a" THRU "z", "0" THRU "9".
+           COPY CHARCPY.
+       01 CharFreqFileStatus    PIC XX.
+       01 EndOfCharFreqFlag     PIC X VALUE "N".
+           88 EndOfCharFreqFile   VALUE "Y".
+       01 CharIdx               PIC 999.
+       01 LineLength            PIC 999.
+       01 TrimmedFreqLine       PIC X(200).
+       01 VowelFreqCount        PIC 9(6) VALUE ZERO.
+       01 ConsonantFreqCount    PIC 9(6) VALUE ZERO.
+       01 DigitFreqCount        PIC 9(6) VALUE ZERO.
+       01 UppercaseFreqCount    PIC 9(6) VALUE ZERO.
+       01 PunctuationFreqCount  PIC 9(6) VALUE ZERO.
+       01 OtherFreqCount        PIC 9(6) VALUE ZERO.
+       01 CharFreqDetailLine.
+           02  FILLER            PIC X(20).
+           02  PrnFreqCount      PIC ZZZ,ZZ9.
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
        Begin.
+           OPEN INPUT CharFreqFile
+           IF CharFreqFileStatus = "00"
+              PERFORM RunFrequencyMode
+           ELSE
+              PERFORM RunInteractiveMode
+           END-IF
+           STOP RUN.
+       RunFrequencyMode.
+           READ CharFreqFile
+             AT END SET EndOfCharFreqFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfCharFreqFile
+              PERFORM ClassifyFrequencyLine
+              READ CharFreqFile
+                AT END SET EndOfCharFreqFile TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE CharFreqFile
+           PERFORM PrintFrequencyReport.
+       ClassifyFrequencyLine.
+           MOVE FUNCTION TRIM(CharFreqLine) TO TrimmedFreqLine
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CharFreqLine))
+               TO LineLength
+           PERFORM VARYING CharIdx FROM 1 BY 1
+                   UNTIL CharIdx > LineLength
+              MOVE TrimmedFreqLine(CharIdx:1) TO Char
+              EVALUATE TRUE
+                 WHEN Vowel           ADD 1 TO VowelFreqCount
+                 WHEN Consonant       ADD 1 TO ConsonantFreqCount
+                 WHEN Digit           ADD 1 TO DigitFreqCount
+                 WHEN UppercaseLetter ADD 1 TO UppercaseFreqCount
+                 WHEN Punctuation     ADD 1 TO PunctuationFreqCount
+                 WHEN OTHER           ADD 1 TO OtherFreqCount
+              END-EVALUATE
+           END-PERFORM.
+       PrintFrequencyReport.
+           OPEN OUTPUT CharFreqReportFile
+           MOVE "Vowels              " TO CharFreqDetailLine(1:20)
+           MOVE VowelFreqCount         TO PrnFreqCount
+           WRITE CharFreqReportLine FROM CharFreqDetailLine
+           MOVE "Consonants          " TO CharFreqDetailLine(1:20)
+           MOVE ConsonantFreqCount     TO PrnFreqCount
+           WRITE CharFreqReportLine FROM CharFreqDetailLine
+           MOVE "Digits              " TO CharFreqDetailLine(1:20)
+           MOVE DigitFreqCount         TO PrnFreqCount
+           WRITE CharFreqReportLine FROM CharFreqDetailLine
+           MOVE "Uppercase letters   " TO CharFreqDetailLine(1:20)
+           MOVE UppercaseFreqCount     TO PrnFreqCount
+           WRITE CharFreqReportLine FROM CharFreqDetailLine
+           MOVE "Punctuation         " TO CharFreqDetailLine(1:20)
+           MOVE PunctuationFreqCount   TO PrnFreqCount
+           WRITE CharFreqReportLine FROM CharFreqDetailLine
+           MOVE "Other characters    " TO CharFreqDetailLine(1:20)
+           MOVE OtherFreqCount         TO PrnFreqCount
+           WRITE CharFreqReportLine FROM CharFreqDetailLine
+           CLOSE CharFreqReportFile.
+       RunInteractiveMode.
          DISPLAY "Enter lowercase character or digit. No data ends.".
          ACCEPT Char.
-         PERFORM UNTIL NOT ValidCharacter
+         PERFORM UNTIL Char = SPACE
           EVALUATE TRUE
             WHEN Vowel DISPLAY "The letter " Char " is a vowel."
             WHEN Consonant DISPLAY "The letter " Char " is a consonant."
@@ -21,6 +101,5 @@
             WHEN OTHER DISPLAY "problems found"
           END-EVALUATE
              ACCEPT Char
-           END-PERFORM
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+           END-PERFORM.
+       END PROGRAM CONDITIONS.
