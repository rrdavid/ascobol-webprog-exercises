@@ -1,26 +1,120 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. ITERIF.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CalcTxnFile ASSIGN TO "CALCTXN.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CalcResultFile ASSIGN TO "CALCRSLT.RPT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AuditLogFile ASSIGN TO "AUDIT.LOG"
+                      ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  CalcTxnFile.
+           01  CalcTxnRecord.
+               88  EndOfCalcTxn     VALUE HIGH-VALUES.
+               02  TxnNum1          PIC S9(5)V99.
+               02  TxnOperator      PIC X.
+               02  TxnNum2          PIC S9(5)V99.
+       FD  CalcResultFile.
+           01  CalcResultLine       PIC X(60).
+       FD  AuditLogFile.
+           01  AuditLogRecord.
+               COPY AUDITCPY.
        WORKING-STORAGE SECTION.
-       01  Num1           PIC 9  VALUE ZEROS.
-       01  Num2           PIC 9  VALUE ZEROS.
-       01  Result         PIC 99 VALUE ZEROS.
+       01  AuditProgramNameLit PIC X(10) VALUE "ITERIF".
+       01  CalcTxnCount   PIC 9(6) VALUE ZERO.
+       01  Num1           PIC S9(5)V99 VALUE ZEROS.
+       01  Num2           PIC S9(5)V99 VALUE ZEROS.
+       01  Result         PIC S9(7)V99 VALUE ZEROS.
        01  Operator       PIC X  VALUE SPACE.
+       01  ResultLine.
+           02  FILLER           PIC X(9)  VALUE "Result = ".
+           02  PrnResult        PIC -(7)9.99.
+       01  SizeErrorLine        PIC X(45)
+               VALUE "Error - result too large for data item".
+       01  UnrecognizedOpLine.
+           02  FILLER           PIC X(28) VALUE
+               "Unrecognized operator     = ".
+           02  PrnOperator      PIC X.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-              DISPLAY "Enter First Number      : " WITH NO ADVANCING
-              ACCEPT Num1
-              DISPLAY "Enter Second Number     : " WITH NO ADVANCING
-              ACCEPT Num2
-              DISPLAY "Enter operator (+ or *) : " WITH NO ADVANCING
-              ACCEPT Operator
-              IF Operator = "+" THEN
+       Begin.
+           PERFORM WriteAuditStart
+           OPEN INPUT CalcTxnFile
+           OPEN OUTPUT CalcResultFile
+           READ CalcTxnFile
+             AT END SET EndOfCalcTxn TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfCalcTxn
+              PERFORM ProcessCalcTxn
+              ADD 1 TO CalcTxnCount
+              READ CalcTxnFile
+                AT END SET EndOfCalcTxn TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE CalcTxnFile, CalcResultFile
+           PERFORM WriteAuditEnd
+           STOP RUN.
+       WriteAuditStart.
+           OPEN EXTEND AuditLogFile
+           MOVE AuditProgramNameLit TO AuditProgramName
+           MOVE "START" TO AuditEventType
+           ACCEPT AuditRunDate FROM DATE YYYYMMDD
+           ACCEPT AuditRunTime FROM TIME
+           MOVE ZERO TO AuditRecordCount
+           WRITE AuditLogRecord
+           CLOSE AuditLogFile.
+       WriteAuditEnd.
+           OPEN EXTEND AuditLogFile
+           MOVE AuditProgramNameLit TO AuditProgramName
+           MOVE "END"   TO AuditEventType
+           ACCEPT AuditRunDate FROM DATE YYYYMMDD
+           ACCEPT AuditRunTime FROM TIME
+           MOVE CalcTxnCount TO AuditRecordCount
+           WRITE AuditLogRecord
+           CLOSE AuditLogFile.
+       ProcessCalcTxn.
+           MOVE TxnNum1    TO Num1
+           MOVE TxnNum2    TO Num2
+           MOVE TxnOperator TO Operator
+           EVALUATE TRUE
+              WHEN Operator = "+"
                  ADD Num1, Num2 GIVING Result
-              END-IF
-              IF Operator = "*" THEN
+                    ON SIZE ERROR
+                       PERFORM ReportSizeError
+                    NOT ON SIZE ERROR
+                       PERFORM ReportResult
+                 END-ADD
+              WHEN Operator = "-"
+                 SUBTRACT Num2 FROM Num1 GIVING Result
+                    ON SIZE ERROR
+                       PERFORM ReportSizeError
+                    NOT ON SIZE ERROR
+                       PERFORM ReportResult
+                 END-SUBTRACT
+              WHEN Operator = "*"
                  MULTIPLY Num1 BY Num2 GIVING Result
-              END-IF
-              DISPLAY "Result is = ", Result
-              STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+                    ON SIZE ERROR
+                       PERFORM ReportSizeError
+                    NOT ON SIZE ERROR
+                       PERFORM ReportResult
+                 END-MULTIPLY
+              WHEN Operator = "/"
+                 DIVIDE Num1 BY Num2 GIVING Result
+                    ON SIZE ERROR
+                       PERFORM ReportSizeError
+                    NOT ON SIZE ERROR
+                       PERFORM ReportResult
+                 END-DIVIDE
+              WHEN OTHER
+                 MOVE Operator TO PrnOperator
+                 WRITE CalcResultLine FROM UnrecognizedOpLine
+           END-EVALUATE.
+       ReportResult.
+           MOVE Result TO PrnResult
+           WRITE CalcResultLine FROM ResultLine.
+       ReportSizeError.
+           WRITE CalcResultLine FROM SizeErrorLine.
+       END PROGRAM ITERIF.
