@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINMENU.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  MenuChoice           PIC 99 VALUE 99.
+           88  ExitMenu         VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       Begin.
+           PERFORM UNTIL ExitMenu
+              PERFORM DisplayMenu
+              ACCEPT MenuChoice
+              EVALUATE MenuChoice
+                 WHEN 1 CALL "CONDITIONS"
+                 WHEN 2 CALL "ITERIF"
+                 WHEN 3 CALL "PERFORM1"
+                 WHEN 4 CALL "PERFORM2"
+                 WHEN 5 CALL "PERFORM3"
+                 WHEN 6 CALL "PERFORM4"
+                 WHEN 7 CALL "SEQRPT"
+                 WHEN 0 CONTINUE
+                 WHEN OTHER DISPLAY "Invalid selection."
+              END-EVALUATE
+           END-PERFORM
+           DISPLAY "Ending job stream."
+           STOP RUN.
+       DisplayMenu.
+           DISPLAY "-----------------------------------------".
+           DISPLAY "1. Character classification (Conditions)".
+           DISPLAY "2. Batch calculator (IterIf)".
+           DISPLAY "3. Nested PERFORM demo (Perform1)".
+           DISPLAY "4. Overdue tuition notice run (Perform2)".
+           DISPLAY "5. Number-stream averaging (Perform3)".
+           DISPLAY "6. Term calendar generator (Perform4)".
+           DISPLAY "7. Student count report (SeqRpt)".
+           DISPLAY "0. Exit".
+           DISPLAY "Enter selection - ".
+       END PROGRAM MAINMENU.
