@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MASTUPD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EnrollTxn ASSIGN TO "ENROLL.TXN"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS RANDOM
+                      RECORD KEY IS StudentId OF StudentDetails.
+           SELECT ActivityReportFile ASSIGN TO "ENROLL.RPT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EnrollTxn.
+           01  EnrollTxnRecord.
+               88  EndOfEnrollTxn   VALUE HIGH-VALUES.
+               02  TxnCode          PIC X.
+                   88  TxnAdd       VALUE "A", "a".
+                   88  TxnChange    VALUE "C", "c".
+                   88  TxnDelete    VALUE "D", "d".
+               02  TxnStudent.
+                   03  StudentId        PIC 9(7).
+                   03  StudentName.
+                       04 Surname       PIC X(8).
+                       04 Initials      PIC XX.
+                   03  DateOfBirth.
+                       04 YOBirth       PIC 9(4).
+                       04 MOBirth       PIC 9(2).
+                       04 DOBirth       PIC 9(2).
+                   03  CourseCode       PIC X(4).
+                   03  Gender           PIC X.
+       FD  StudentFile.
+           01  StudentDetails.
+               COPY STUDCPY.
+       FD  ActivityReportFile.
+           01  ActivityLine         PIC X(60).
+       WORKING-STORAGE SECTION.
+       01  ActivityAddedLine.
+           02  FILLER           PIC X(10) VALUE "Added    -".
+           02  ActStudentId     PIC 9(7).
+       01  ActivityChangedLine.
+           02  FILLER           PIC X(10) VALUE "Changed  -".
+           02  ActChangedId     PIC 9(7).
+       01  ActivityDeletedLine.
+           02  FILLER           PIC X(10) VALUE "Deleted  -".
+           02  ActDeletedId     PIC 9(7).
+       01  ActivityErrorLine.
+           02  FILLER           PIC X(10) VALUE "Error    -".
+           02  ActErrorId       PIC 9(7).
+           02  FILLER           PIC X(3)  VALUE " - ".
+           02  ActErrorText     PIC X(30).
+       01  ActivitySummaryLine.
+           02  FILLER           PIC X(20) VALUE "Txns Added       = ".
+           02  PrnAddedCount    PIC Z,ZZ9.
+       01  ActivityTotals.
+           02  AddedCount       PIC 9(4) VALUE ZERO.
+           02  ChangedCount     PIC 9(4) VALUE ZERO.
+           02  DeletedCount     PIC 9(4) VALUE ZERO.
+           02  ErrorCount       PIC 9(4) VALUE ZERO.
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT EnrollTxn
+           OPEN I-O StudentFile
+           OPEN OUTPUT ActivityReportFile
+           READ EnrollTxn
+             AT END SET EndOfEnrollTxn TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfEnrollTxn
+              PERFORM ApplyTransaction
+              READ EnrollTxn
+                AT END SET EndOfEnrollTxn TO TRUE
+              END-READ
+           END-PERFORM
+           PERFORM PrintActivitySummary
+           CLOSE EnrollTxn, StudentFile, ActivityReportFile
+           STOP RUN.
+       ApplyTransaction.
+           EVALUATE TRUE
+              WHEN TxnAdd
+                 MOVE TxnStudent TO StudentDetails
+                 MOVE ZERO TO OtherCourseCount OF StudentDetails
+                 WRITE StudentDetails
+                    INVALID KEY
+                       PERFORM ReportDuplicateAdd
+                    NOT INVALID KEY
+                       MOVE StudentId OF TxnStudent TO ActStudentId
+                       WRITE ActivityLine FROM ActivityAddedLine
+                       ADD 1 TO AddedCount
+                 END-WRITE
+              WHEN TxnChange
+                 MOVE StudentId OF TxnStudent TO StudentId OF
+                                                 StudentDetails
+                 READ StudentFile
+                    INVALID KEY
+                       PERFORM ReportNotFoundChange
+                    NOT INVALID KEY
+                       MOVE StudentName OF TxnStudent TO
+                               StudentName OF StudentDetails
+                       MOVE DateOfBirth OF TxnStudent TO
+                               DateOfBirth OF StudentDetails
+                       MOVE CourseCode OF TxnStudent TO
+                               CourseCode OF StudentDetails
+                       MOVE Gender OF TxnStudent TO
+                               Gender OF StudentDetails
+                       REWRITE StudentDetails
+                       MOVE StudentId OF TxnStudent TO ActChangedId
+                       WRITE ActivityLine FROM ActivityChangedLine
+                       ADD 1 TO ChangedCount
+                 END-READ
+              WHEN TxnDelete
+                 MOVE StudentId OF TxnStudent TO StudentId OF
+                                                 StudentDetails
+                 DELETE StudentFile RECORD
+                    INVALID KEY
+                       PERFORM ReportNotFoundDelete
+                    NOT INVALID KEY
+                       MOVE StudentId OF TxnStudent TO ActDeletedId
+                       WRITE ActivityLine FROM ActivityDeletedLine
+                       ADD 1 TO DeletedCount
+                 END-DELETE
+              WHEN OTHER
+                 MOVE StudentId OF TxnStudent TO ActErrorId
+                 MOVE "unrecognized transaction code"
+                                          TO ActErrorText
+                 WRITE ActivityLine FROM ActivityErrorLine
+                 ADD 1 TO ErrorCount
+           END-EVALUATE.
+       ReportDuplicateAdd.
+           MOVE StudentId OF TxnStudent TO ActErrorId
+           MOVE "add rejected, StudentId already exists"
+                                    TO ActErrorText
+           WRITE ActivityLine FROM ActivityErrorLine
+           ADD 1 TO ErrorCount.
+       ReportNotFoundChange.
+           MOVE StudentId OF TxnStudent TO ActErrorId
+           MOVE "change rejected, StudentId not found"
+                                    TO ActErrorText
+           WRITE ActivityLine FROM ActivityErrorLine
+           ADD 1 TO ErrorCount.
+       ReportNotFoundDelete.
+           MOVE StudentId OF TxnStudent TO ActErrorId
+           MOVE "delete rejected, StudentId not found"
+                                    TO ActErrorText
+           WRITE ActivityLine FROM ActivityErrorLine
+           ADD 1 TO ErrorCount.
+       PrintActivitySummary.
+           MOVE AddedCount TO PrnAddedCount
+           WRITE ActivityLine FROM ActivitySummaryLine
+                   AFTER ADVANCING 2 LINES.
+       END PROGRAM MASTUPD.
