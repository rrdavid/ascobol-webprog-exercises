@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PERFORM1.
        PROCEDURE DIVISION.
        TopLevel.
            DISPLAY "In TopLevel. Starting to run program"
@@ -16,4 +16,4 @@
            DISPLAY ">>>> Back in OneLevelDown".
        ThreeLevelsDown.
            DISPLAY ">>>>>>>>>>>> Now in ThreeLevelsDown".
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM PERFORM1.
