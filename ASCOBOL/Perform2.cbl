@@ -1,20 +1,85 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PERFORM2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OverdueExtractFile ASSIGN TO "PASTDUE.EXT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NoticeFile ASSIGN TO "NOTICES.RPT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  OverdueExtractFile.
+           01  OverdueExtractLine.
+               02  OvdExtStudentId      PIC 9(7).
+               02  FILLER               PIC X    VALUE SPACE.
+               02  OvdExtSurname        PIC X(8).
+               02  FILLER               PIC X    VALUE SPACE.
+               02  OvdExtInitials       PIC XX.
+               02  FILLER               PIC X    VALUE SPACE.
+               02  OvdExtAmountDue      PIC -(5)9.99.
+               02  FILLER               PIC X    VALUE SPACE.
+               02  OvdExtReminderCount  PIC 9.
+       FD  NoticeFile.
+           01  NoticePrintLine          PIC X(60).
        WORKING-STORAGE SECTION.
-       01 NumofTimes           PIC 9 VALUE 5.
+       01  EndOfPastDueFlag             PIC X VALUE "N".
+           88  EndOfPastDue             VALUE "Y".
+       01  NoticeReminderIdx            PIC 9 VALUE ZERO.
+       01  NoticeHeadingLine            PIC X(40)
+           VALUE "  Overdue Tuition Notices".
+       01  NoticeStudentLine.
+           02  FILLER                   PIC X(10) VALUE "Student - ".
+           02  PrnNoticeStudentId       PIC 9(7).
+           02  FILLER                   PIC X(3)  VALUE SPACES.
+           02  PrnNoticeSurname         PIC X(8).
+           02  FILLER                   PIC X     VALUE SPACE.
+           02  PrnNoticeInitials        PIC XX.
+           02  FILLER                   PIC X(12) VALUE "  Amount = ".
+           02  PrnNoticeAmount          PIC -(5)9.99.
+       01  NoticeBodyLine.
+           02  FILLER                   PIC X(6)  VALUE "   -> ".
+           02  PrnNoticeSeverity        PIC X(9).
+           02  FILLER                   PIC X(17) VALUE
+               " reminder number ".
+           02  PrnNoticeNumber          PIC 9.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            Begin.
-                DISPLAY "Starting to run program"
-                PERFORM 3 TIMES
-                   DISPLAY ">>>>This is an in line Perform"
+                OPEN INPUT OverdueExtractFile
+                OPEN OUTPUT NoticeFile
+                WRITE NoticePrintLine FROM NoticeHeadingLine
+                       AFTER ADVANCING PAGE
+                READ OverdueExtractFile
+                  AT END SET EndOfPastDue TO TRUE
+                END-READ
+                PERFORM UNTIL EndOfPastDue
+                   PERFORM PrintNoticeHeader
+                   PERFORM PrintOneNotice OvdExtReminderCount TIMES
+                   READ OverdueExtractFile
+                     AT END SET EndOfPastDue TO TRUE
+                   END-READ
                 END-PERFORM
-                DISPLAY "Finished in line Perform"
-                PERFORM OutOfLineEG NumOfTimes TIMES
-                DISPLAY "Back in Begin. About to Stop".
+                CLOSE OverdueExtractFile, NoticeFile
+                DISPLAY "Overdue notice run complete.".
                 STOP RUN.
-           OutOfLineEG.
-               DISPLAY ">>>> This is an out of line Perform".
-       END PROGRAM YOUR-PROGRAM-NAME.
+           PrintNoticeHeader.
+               MOVE OvdExtStudentId TO PrnNoticeStudentId
+               MOVE OvdExtSurname   TO PrnNoticeSurname
+               MOVE OvdExtInitials  TO PrnNoticeInitials
+               MOVE OvdExtAmountDue TO PrnNoticeAmount
+               WRITE NoticePrintLine FROM NoticeStudentLine
+                      AFTER ADVANCING 2 LINES
+               MOVE ZERO TO NoticeReminderIdx.
+           PrintOneNotice.
+               ADD 1 TO NoticeReminderIdx
+               EVALUATE NoticeReminderIdx
+                  WHEN 1 MOVE "FIRST"  TO PrnNoticeSeverity
+                  WHEN 2 MOVE "SECOND" TO PrnNoticeSeverity
+                  WHEN 3 MOVE "THIRD"  TO PrnNoticeSeverity
+                  WHEN OTHER MOVE "FINAL" TO PrnNoticeSeverity
+               END-EVALUATE
+               MOVE NoticeReminderIdx TO PrnNoticeNumber
+               WRITE NoticePrintLine FROM NoticeBodyLine
+                      AFTER ADVANCING 1 LINES.
+       END PROGRAM PERFORM2.
