@@ -1,7 +1,25 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PERFORM3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NumStreamFile ASSIGN TO "NUMSTREAM.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RunStatsFile ASSIGN TO "RUNSTATS.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  NumStreamFile.
+           01  NumStreamRecord.
+               02  StreamUserInput  PIC 99.
+       FD  RunStatsFile.
+           01  RunStatsRecord.
+               02  StatRunDate       PIC 9(8).
+               02  StatRunningTotal  PIC 999.
+               02  StatIterCount     PIC 99.
+               02  StatAverageValue  PIC 99.
+               02  StatMinValue      PIC 99.
+               02  StatMaxValue      PIC 99.
        WORKING-STORAGE SECTION.
        01 IterCount           PIC 99  VALUE ZEROS.
        88 MaxCountReached  VALUE 99.
@@ -9,6 +27,9 @@
        88 EndOfUserInput   VALUE ZEROS.
        01 RunningTotal        PIC 999 VALUE ZEROS.
        01 AverageValue        PIC 99  VALUES ZEROS.
+       01 MinValue             PIC 99 VALUE 99.
+       01 MaxValue             PIC 99 VALUE ZEROS.
+       01 RunDate              PIC 9(8).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
        Begin.
@@ -18,22 +39,49 @@
            END-PERFORM
            DISPLAY "Finished in line Perform."
             INITIALIZE Itercount
+           ACCEPT RunDate FROM DATE YYYYMMDD
+           OPEN INPUT NumStreamFile
            DISPLAY "Enter a stream of up to 99 numbers."
         DISPLAY "Each number must be in the range 1-99.Enter 0 to stop."
-           DISPLAY "Enter number :- " WITH NO ADVANCING
-           ACCEPT UserInput
+           PERFORM ReadNextInput
            PERFORM GetUserInput UNTIL EndOfUserInput OR MaxCountReached
+           CLOSE NumStreamFile
            DISPLAY "The final total is - " RunningTotal
            DISPLAY "The final count is - " IterCount
-           COMPUTE AverageValue = RunningTotal / IterCount
+           IF IterCount > 0
+              COMPUTE AverageValue = RunningTotal / IterCount
+           END-IF
            DISPLAY "The average value entered is - " AverageValue
+           DISPLAY "The minimum value entered is - " MinValue
+           DISPLAY "The maximum value entered is - " MaxValue
+           PERFORM WriteRunStats
            STOP RUN.
        GetUserInput.
        ADD UserInput TO RunningTotal
        ON SIZE ERROR DISPLAY"Error - new total too large for data-item."
-           NOT ON SIZE ERROR ADD 1 TO IterCount END-ADD
+           NOT ON SIZE ERROR ADD 1 TO IterCount
+              IF UserInput < MinValue
+                 MOVE UserInput TO MinValue
+              END-IF
+              IF UserInput > MaxValue
+                 MOVE UserInput TO MaxValue
+              END-IF
        END-ADD
        DISPLAY "Total so far is - " RunningTotal
        DISPLAY "Count so far is - " IterCount
-       DISPLAY "Enter number :- " WITH NO ADVANCING
-      ACCEPT UserInput.
+       PERFORM ReadNextInput.
+       ReadNextInput.
+           READ NumStreamFile INTO UserInput
+             AT END MOVE ZERO TO UserInput
+           END-READ.
+       WriteRunStats.
+           OPEN EXTEND RunStatsFile
+           MOVE RunDate      TO StatRunDate
+           MOVE RunningTotal TO StatRunningTotal
+           MOVE IterCount    TO StatIterCount
+           MOVE AverageValue TO StatAverageValue
+           MOVE MinValue     TO StatMinValue
+           MOVE MaxValue     TO StatMaxValue
+           WRITE RunStatsRecord
+           CLOSE RunStatsFile.
+       END PROGRAM PERFORM3.
