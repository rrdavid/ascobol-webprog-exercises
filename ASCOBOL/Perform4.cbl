@@ -1,40 +1,72 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PERFORM4.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TermControlFile ASSIGN TO "TERM.CTL"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CalendarFile ASSIGN TO "CLASSCAL.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  TermControlFile.
+           01  TermControlRecord.
+               02  CtlTermStartDate   PIC 9(8).
+               02  CtlTermWeeks       PIC 99.
+               02  CtlMeetingDayCount PIC 9.
+               02  CtlMeetingOffsets  PIC 9 OCCURS 7 TIMES.
+       FD  CalendarFile.
+           01  CalendarLine.
+               02  CalWeekNumber      PIC 99.
+               02  FILLER             PIC X VALUE SPACE.
+               02  CalMeetingDate     PIC 9(8).
+               02  FILLER             PIC X VALUE SPACE.
+               02  CalWeekdayOffset   PIC 9.
        WORKING-STORAGE SECTION.
-       01  LoopCount          PIC 9  VALUE ZEROS.
-       01  LoopCount2         PIC S9 VALUE ZEROS.
+       01  WeekAnchorInteger    PIC S9(9) COMP.
+       01  WeekStartInteger     PIC S9(9) COMP.
+       01  MeetingDateInteger   PIC S9(9) COMP.
+       01  LoopCount            PIC 99.
+       01  LoopCount2           PIC 9.
+       01  MeetingDayLimit      PIC 9.
+       01  TermControlFoundFlag PIC X VALUE "N".
+           88  TermControlFound VALUE "Y".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
        Begin.
-           DISPLAY "Start WHILE Iteration of LoopBody"
-           PERFORM LoopBody WITH TEST BEFORE
-               VARYING LoopCount FROM 1 BY 2
-               UNTIL LoopCount GREATER THAN 5.
-           DISPLAY "Finished WHILE iteration.  LoopCount = " LoopCount.
-           DISPLAY "Start REPEAT Iteration of LoopBody"
-           PERFORM LoopBody WITH TEST AFTER
-               VARYING LoopCount FROM 1 BY 2
-               UNTIL LoopCount GREATER THAN 5.
-           DISPLAY "Finished REPEAT iteration. LoopCount = " LoopCount.
-           DISPLAY "Start inline loops"
-           PERFORM VARYING LoopCount FROM 1 BY 1
-                           UNTIL LoopCount GREATER THAN 4
-              PERFORM VARYING LoopCount2 FROM 5 BY -2
-                              UNTIL LoopCount2 LESS THAN ZERO
-                 DISPLAY "InLine loop " WITH NO ADVANCING
-                 DISPLAY"LoopCount ="LoopCount" LoopCount2 ="LoopCount2
+           OPEN INPUT TermControlFile
+           READ TermControlFile
+             AT END
+                DISPLAY "TERM.CTL not found or empty - ending run."
+             NOT AT END
+                MOVE "Y" TO TermControlFoundFlag
+           END-READ
+           CLOSE TermControlFile
+           IF TermControlFound
+              OPEN OUTPUT CalendarFile
+              COMPUTE WeekAnchorInteger =
+                      FUNCTION INTEGER-OF-DATE(CtlTermStartDate)
+              MOVE CtlMeetingDayCount TO MeetingDayLimit
+              IF MeetingDayLimit > 7
+                 MOVE 7 TO MeetingDayLimit
+              END-IF
+              PERFORM VARYING LoopCount FROM 1 BY 1
+                              UNTIL LoopCount GREATER THAN CtlTermWeeks
+                 COMPUTE WeekStartInteger =
+                         WeekAnchorInteger + ((LoopCount - 1) * 7)
+                 PERFORM VARYING LoopCount2 FROM 1 BY 1
+                    UNTIL LoopCount2 GREATER THAN MeetingDayLimit
+                    COMPUTE MeetingDateInteger = WeekStartInteger +
+                            CtlMeetingOffsets(LoopCount2)
+                    COMPUTE CalMeetingDate =
+                            FUNCTION DATE-OF-INTEGER(MeetingDateInteger)
+                    MOVE LoopCount  TO CalWeekNumber
+                    MOVE CtlMeetingOffsets(LoopCount2)
+                                     TO CalWeekdayOffset
+                    WRITE CalendarLine
+                 END-PERFORM
               END-PERFORM
-           END-PERFORM.
-           DISPLAY "Finished inline loops".
-           DISPLAY "Start PERFORM VARYING..AFTER".
-           PERFORM LoopBody VARYING LoopCount FROM 1 BY 1
-                              UNTIL LoopCount GREATER THAN 4
-                        AFTER LoopCount2 FROM 5 BY -2
-                              UNTIL LoopCount2 LESS THAN ZERO.
-           DISPLAY "Finished PERFORM VARYING..AFTER".
+              CLOSE CalendarFile
+           END-IF
            STOP RUN.
-       LoopBody.
-           DISPLAY "LoopBody " WITH NO ADVANCING
-          DISPLAY "LoopCount = " LoopCount " LoopCount2 = " LoopCount2.
+       END PROGRAM PERFORM4.
