@@ -0,0 +1,18 @@
+           88  EndOfStudentFile     VALUE HIGH-VALUES.
+           02  StudentId            PIC 9(7).
+           02  StudentName.
+               03 Surname           PIC X(8).
+               03 Initials          PIC XX.
+           02  DateOfBirth.
+               03 YOBirth           PIC 9(4).
+               03 MOBirth           PIC 9(2).
+               03 DOBirth           PIC 9(2).
+           02  CourseCode           PIC X(4).
+           02  Gender               PIC X.
+              88 Male               VALUE "M", "m".
+              88 Female             VALUE "F", "f".
+              88 OtherGender        VALUE "X", "x".
+              88 RecognizedGender   VALUE "M", "m", "F", "f", "X", "x".
+           02  OtherCourseCount     PIC 9 VALUE ZERO.
+           02  OtherCourses.
+               03  OtherCourseCode  PIC X(4) OCCURS 4 TIMES.
