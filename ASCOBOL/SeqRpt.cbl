@@ -1,31 +1,288 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. SEQRPT.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+           SELECT StudentFile ASSIGN TO StudentFileName
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS SEQUENTIAL
+                      RECORD KEY IS StudentId.
+           SELECT RunControlFile ASSIGN TO "RUNCTL.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS RunControlFileStatus.
+           SELECT BirthdayFile ASSIGN TO "BIRTHDAY.EXT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT IdCardFile ASSIGN TO "IDCARD.EXT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GuardianFile ASSIGN TO "GUARDIAN.RPT"
                       ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ReportFile ASSIGN TO "STUDENTS.RPT"
                       ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ExceptionFile ASSIGN TO "EXCEPT.RPT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CheckpointFile ASSIGN TO "CHECKPT.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS CheckpointFileStatus.
+           SELECT CsvFile ASSIGN TO "STUDENTS.CSV"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ClassSortFile ASSIGN TO "CLASSSRT.TMP".
+           SELECT ClassReportFile ASSIGN TO "CLASS.RPT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ControlFile ASSIGN TO "CONTROL.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RegistrarControlFile ASSIGN TO "REGISTRAR.CTL"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS RegistrarControlFileStatus.
+           SELECT AuditLogFile ASSIGN TO "AUDIT.LOG"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HistoryFile ASSIGN TO "HISTORY.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CourseHistoryFile ASSIGN TO "COURSEHST.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  StudentFile.
            01  StudentDetails.
-               88  EndOfStudentFile VALUE HIGH-VALUES.
-               02  StudentId        PIC 9(7).
-               02  StudentName.
-                   03 Surname       PIC X(8).
-                   03 Initials      PIC XX.
-               02  DateOfBirth.
-                   03 YOBirth       PIC 9(4).
-                   03 MOBirth       PIC 9(2).
-                   03 DOBirth       PIC 9(2).
-               02  CourseCode        PIC X(4).
-               02  Gender            PIC X.
-              88 Male           VALUE "M", "m".
+               COPY STUDCPY.
        FD  ReportFile.
            01  PrintLine            PIC X(40).
+       FD  CsvFile.
+           01  CsvLine              PIC X(80).
+       SD  ClassSortFile.
+           01  ClassSortRecord.
+               COPY STUDCPY REPLACING EndOfStudentFile BY
+                                      EndOfClassSort
+                                      StudentId BY ClassStudentId
+                                      StudentName BY ClassStudentName
+                                      Surname BY ClassSurname
+                                      Initials BY ClassInitials
+                                      DateOfBirth BY ClassDateOfBirth
+                                      YOBirth BY ClassYOBirth
+                                      MOBirth BY ClassMOBirth
+                                      DOBirth BY ClassDOBirth
+                                      CourseCode BY ClassCourseCode
+                                      Gender BY ClassGender
+                                      Male BY ClassMale
+                                      Female BY ClassFemale
+                                      OtherGender BY ClassOtherGender
+                                      RecognizedGender BY
+                                        ClassRecognizedGender
+                                      OtherCourseCount BY
+                                        ClassOtherCourseCount
+                                      OtherCourses BY ClassOtherCourses
+                                      OtherCourseCode BY
+                                        ClassOtherCourseCode.
+       FD  ClassReportFile.
+           01  ClassPrintLine       PIC X(40).
+       FD  ControlFile.
+           01  ControlRecord.
+               02  CtlReadCount     PIC 9(6).
+       FD  RegistrarControlFile.
+           01  RegistrarControlRecord.
+               02  CtlExpectedActiveCount PIC 9(6).
+       FD  HistoryFile.
+           01  HistoryRecord.
+               02  HistRunDate           PIC 9(8).
+               02  HistStudentCount      PIC 9(6).
+               02  HistMaleCount         PIC 9(6).
+               02  HistFemaleCount       PIC 9(6).
+               02  HistOtherGenderCount  PIC 9(6).
+               02  HistUnspecifiedCount  PIC 9(6).
+               02  HistUnder18Count      PIC 9(6).
+               02  HistAge18To20Count    PIC 9(6).
+               02  HistAge21To24Count    PIC 9(6).
+               02  HistAge25PlusCount    PIC 9(6).
+       FD  CourseHistoryFile.
+           01  CourseHistoryRecord.
+               02  CHistRunDate          PIC 9(8).
+               02  CHistCourseCode       PIC X(4).
+               02  CHistStudentCount     PIC 9(6).
+               02  CHistMaleCount        PIC 9(6).
+               02  CHistFemaleCount      PIC 9(6).
+       FD  AuditLogFile.
+           01  AuditLogRecord.
+               COPY AUDITCPY.
+       FD  RunControlFile.
+           01  RunControlRecord.
+               02  CtlRunDate       PIC 9(8).
+               02  CtlSnapshotFile  PIC X(40).
+       FD  BirthdayFile.
+           01  BirthdayExtractLine.
+               02  BirthdayStudentId   PIC 9(7).
+               02  FILLER              PIC X    VALUE SPACE.
+               02  BirthdaySurname     PIC X(8).
+               02  FILLER              PIC X    VALUE SPACE.
+               02  BirthdayInitials    PIC XX.
+               02  FILLER              PIC X    VALUE SPACE.
+               02  BirthdayMOBirth     PIC 99.
+               02  FILLER              PIC X    VALUE "/".
+               02  BirthdayDOBirth     PIC 99.
+               02  FILLER              PIC XX   VALUE SPACES.
+               02  BirthdayAddressLine1 PIC X(30) VALUE SPACES.
+               02  FILLER              PIC X    VALUE SPACE.
+               02  BirthdayAddressLine2 PIC X(30) VALUE SPACES.
+       FD  IdCardFile.
+           01  IdCardLine.
+               02  IdCardStudentId     PIC 9(7).
+               02  IdCardSurname       PIC X(8).
+               02  IdCardInitials      PIC XX.
+               02  IdCardCourseCode    PIC X(4).
+       FD  ExceptionFile.
+           01  ExceptionLine        PIC X(60).
+       FD  GuardianFile.
+           01  GuardianLine         PIC X(60).
+       FD  CheckpointFile.
+           01  CheckpointRecord.
+               02  CkpStudentId     PIC 9(7).
+               02  CkpStudentCount  PIC 9(4).
+               02  CkpMaleCount     PIC 9(4).
+               02  CkpFemaleCount   PIC 9(4).
+               02  CkpOtherGenderCount PIC 9(4).
+               02  CkpUnspecifiedCount PIC 9(4).
+               02  CkpUnder18Count     PIC 9(4).
+               02  CkpAge18To20Count   PIC 9(4).
+               02  CkpAge21To24Count   PIC 9(4).
+               02  CkpAge25PlusCount   PIC 9(4).
+               02  CkpReadCount        PIC 9(6).
+               02  CkpCrossTabCourseCount PIC 9(4).
+               02  CkpCrossTabEntry OCCURS 50 TIMES.
+                   03  CkpCrossTabCourseCode PIC X(4).
+                   03  CkpCrossTabGenderCount PIC 9(4)
+                                              OCCURS 4 TIMES.
+               02  CkpCourseSubtotalCount PIC 9(4).
+               02  CkpCourseSubtotalEntry OCCURS 50 TIMES.
+                   03  CkpCourseSubtotalCode       PIC X(4).
+                   03  CkpCourseSubStudentCount    PIC 9(4).
+                   03  CkpCourseSubMaleCount       PIC 9(4).
+                   03  CkpCourseSubFemaleCount     PIC 9(4).
+                   03  CkpCourseSubOtherGenderCount PIC 9(4).
+                   03  CkpCourseSubUnspecifiedCount PIC 9(4).
        WORKING-STORAGE SECTION.
+       01  StudentFileName      PIC X(40) VALUE "STUDENTS.DAT".
+       01  AuditProgramNameLit  PIC X(10) VALUE "SEQRPT".
+       01  RunControlFileStatus PIC XX.
+       01  CheckpointFileStatus PIC XX.
+       01  CheckpointInterval   PIC 9(4) VALUE 100.
+       01  RecordsSinceCheckpoint PIC 9(4) VALUE ZERO.
+       01  RestartStudentId     PIC 9(7) VALUE ZERO.
+       01  RestartFlag          PIC X VALUE "N".
+           88  RestartInProgress VALUE "Y".
+       01  CkpCrossTabIdx       PIC 9(4).
+       01  CkpCrossTabColIdx    PIC 9.
+       01  CkpCourseSubIdx      PIC 9(4).
+       01  OtherCourseLimit     PIC 9.
+       01  ExceptionDupLine.
+           02  FILLER           PIC X(28) VALUE
+               "Duplicate StudentId       = ".
+           02  PrnDupStudentId  PIC 9(7).
+       01  ExceptionSeqLine.
+           02  FILLER           PIC X(28) VALUE
+               "Out of sequence StudentId = ".
+           02  PrnSeqStudentId  PIC 9(7).
+       01  PrevSeqStudentId     PIC 9(7) VALUE ZERO.
+       01  ExceptionGenderLine.
+           02  FILLER           PIC X(28) VALUE
+               "Invalid Gender StudentId  = ".
+           02  PrnGenderStudentId PIC 9(7).
+       01  ExceptionDobLine.
+           02  FILLER           PIC X(28) VALUE
+               "Invalid DateOfBirth Id    = ".
+           02  PrnDobStudentId  PIC 9(7).
+           COPY CHARCPY.
+       01  ExceptionNameCharLine.
+           02  FILLER           PIC X(28) VALUE
+               "Invalid name character Id = ".
+           02  PrnNameCharStudentId PIC 9(7).
+       01  NameCharIdx          PIC 9.
+       01  NameCharsValidFlag   PIC X VALUE "Y".
+           88  NameCharactersValid VALUE "Y".
+       01  GuardianFutureDobLine.
+           02  FILLER           PIC X(28) VALUE
+               "Future-dated DOB StudentId= ".
+           02  PrnFutureDobStudentId PIC 9(7).
+       01  GuardianUnderAgeLine.
+           02  FILLER           PIC X(28) VALUE
+               "Under-age StudentId       = ".
+           02  PrnUnderAgeStudentId PIC 9(7).
+       01  MinimumEnrollmentAge PIC 99 VALUE 16.
+       01  EligibilityStudentAge PIC S9(3).
+       01  EligibilityBirthdayPassed PIC X.
+           88  EligibilityHasHadBirthday VALUE "Y".
+       01  MonthDaysLiteral     PIC X(24)
+                                VALUE "312831303130313130313031".
+       01  MonthDaysTable REDEFINES MonthDaysLiteral.
+           02  MonthDays        PIC 99 OCCURS 12 TIMES.
+       01  MaxDaysThisMonth     PIC 99.
+       01  DateValidFlag        PIC X VALUE "Y".
+           88  DateOfBirthIsValid VALUE "Y".
+       01  FutureYearFlag       PIC X VALUE "N".
+           88  IsFutureYear     VALUE "Y".
+       01  CsvLineWork          PIC X(80).
+       01  CsvNumField          PIC ZZZ9.
+       01  CsvStudentField      PIC X(4).
+       01  CsvMaleField         PIC X(4).
+       01  CsvFemaleField       PIC X(4).
+       01  CsvOtherGenderField  PIC X(4).
+       01  CsvUnspecifiedField  PIC X(4).
+       01  ClassHeadingLine.
+           02  FILLER           PIC X(8)  VALUE "Class - ".
+           02  PrnClassCourseCode PIC X(4).
+       01  ClassColumnLine      PIC X(30)
+                                 VALUE "StudentId  Surname  Initials".
+       01  ClassDetailLine.
+           02  PrnClassStudentId PIC 9(7).
+           02  FILLER           PIC X(2)  VALUE SPACES.
+           02  PrnClassSurname  PIC X(8).
+           02  FILLER           PIC X(2)  VALUE SPACES.
+           02  PrnClassInitials PIC XX.
+       01  PrevClassCourseCode  PIC X(4).
+       01  ClassFirstRecord     PIC X VALUE "Y".
+           88  IsClassFirstRecord VALUE "Y".
+       01  ReadCount            PIC 9(6) VALUE ZERO.
+       01  DiscrepancyLine.
+           02  FILLER           PIC X(14) VALUE "** MISMATCH **".
+           02  FILLER           PIC X(7)  VALUE " Read=".
+           02  PrnReadCount     PIC Z,ZZ9.
+           02  FILLER           PIC X(9)  VALUE " Rptd=".
+           02  PrnCountedCount  PIC Z,ZZ9.
+       01  RegistrarControlFileStatus PIC XX.
+       01  RegistrarExpectedCount PIC 9(6) VALUE ZERO.
+       01  RegistrarControlFound PIC X VALUE "N".
+           88  RegistrarControlFoundFlag VALUE "Y".
+       01  RegistrarMismatchLine.
+           02  FILLER           PIC X(18) VALUE "** OUT OF BALANCE ".
+           02  FILLER           PIC X(8)  VALUE "** Ours=".
+           02  PrnOurCount      PIC Z,ZZ9.
+           02  FILLER           PIC X(11) VALUE " Registrar=".
+           02  PrnRegistrarCount PIC Z,ZZ9.
+       01  DupStudentTable.
+           02  DupStudentEntry OCCURS 200 TIMES
+                                INDEXED BY DupIdx.
+               03  DupStudentId PIC 9(7).
+       01  DupStudentCount      PIC 9(4) VALUE ZERO.
+       01  CrossTabTable.
+           02  CrossTabEntry OCCURS 50 TIMES
+                             INDEXED BY CrossTabIdx.
+               03  CrossTabCourseCode PIC X(4).
+               03  CrossTabGenderCount PIC 9(4) VALUE ZERO
+                                       OCCURS 4 TIMES
+                                       INDEXED BY CrossTabColIdx.
+       01  CrossTabCourseCount   PIC 9(4) VALUE ZERO.
+       01  CrossTabGenderColumn  PIC 9.
+       01  CrossTabLookupCourseCode PIC X(4).
+       01  OtherCourseIdx        PIC 9.
+       01  CrossTabFound         PIC X VALUE "N".
+           88  CrossTabEntryFound VALUE "Y".
+       01  CrossTabHeaderLine    PIC X(40)
+           VALUE "Course   Male Female  Other Unspec".
+       01  CrossTabPrintLine.
+           02  PrnCrossTabCourseCode PIC X(4).
+           02  FILLER                PIC X VALUE SPACE.
+           02  PrnCrossTabColumn OCCURS 4 TIMES.
+               03  PrnCrossTabCol    PIC ZZZZ9.
+               03  FILLER            PIC X VALUE SPACE.
+       01  IsDuplicateId        PIC X VALUE "N".
+           88  StudentIdIsDuplicate VALUE "Y".
        01  HeadingLine          PIC X(21) VALUE "  Record Count Report".
        01  StudentTotalLine.
            02  FILLER           PIC X(17) VALUE "Total Students = ".
@@ -36,29 +293,674 @@
        01  FemaleTotalLine.
            02  FILLER           PIC X(17) VALUE "Total Females  = ".
            02  PrnFemaleCount   PIC Z,ZZ9.
+       01  OtherGenderTotalLine.
+           02  FILLER           PIC X(17) VALUE "Total Other    = ".
+           02  PrnOtherGenderCount PIC Z,ZZ9.
+       01  UnspecifiedTotalLine.
+           02  FILLER           PIC X(17) VALUE "Total Unspec   = ".
+           02  PrnUnspecifiedCount PIC Z,ZZ9.
+       01  CourseHeadingLine.
+           02  FILLER           PIC X(8)  VALUE "Course  ".
+           02  PrnCourseCode    PIC X(4).
+       01  CourseStudentLine.
+           02  FILLER           PIC X(20) VALUE "  Course Students = ".
+           02  PrnCourseStudentCount PIC Z,ZZ9.
+       01  CourseMaleLine.
+           02  FILLER           PIC X(20) VALUE "  Course Males    = ".
+           02  PrnCourseMaleCount    PIC Z,ZZ9.
+       01  CourseFemaleLine.
+           02  FILLER           PIC X(20) VALUE "  Course Females  = ".
+           02  PrnCourseFemaleCount  PIC Z,ZZ9.
+       01  CourseOtherGenderLine.
+           02  FILLER           PIC X(20) VALUE "  Course Other    = ".
+           02  PrnCourseOtherGenderCount PIC Z,ZZ9.
+       01  CourseUnspecifiedLine.
+           02  FILLER           PIC X(20) VALUE "  Course Unspec   = ".
+           02  PrnCourseUnspecifiedCount PIC Z,ZZ9.
        01  WorkTotals.
            02  StudentCount     PIC 9(4) VALUE ZERO.
            02  MaleCount        PIC 9(4) VALUE ZERO.
            02  FemaleCount      PIC 9(4) VALUE ZERO.
+           02  OtherGenderCount PIC 9(4) VALUE ZERO.
+           02  UnspecifiedCount PIC 9(4) VALUE ZERO.
+       01  CourseTotals.
+           02  CourseStudentCount PIC 9(4) VALUE ZERO.
+           02  CourseMaleCount    PIC 9(4) VALUE ZERO.
+           02  CourseFemaleCount  PIC 9(4) VALUE ZERO.
+           02  CourseOtherGenderCount PIC 9(4) VALUE ZERO.
+           02  CourseUnspecifiedCount PIC 9(4) VALUE ZERO.
+       01  PrevCourseCode       PIC X(4).
+       01  CourseSubtotalTable.
+           02  CourseSubtotalEntry OCCURS 50 TIMES
+                                    INDEXED BY CourseSubIdx.
+               03  CourseSubtotalCode       PIC X(4).
+               03  CourseSubStudentCount    PIC 9(4) VALUE ZERO.
+               03  CourseSubMaleCount       PIC 9(4) VALUE ZERO.
+               03  CourseSubFemaleCount     PIC 9(4) VALUE ZERO.
+               03  CourseSubOtherGenderCount PIC 9(4) VALUE ZERO.
+               03  CourseSubUnspecifiedCount PIC 9(4) VALUE ZERO.
+       01  CourseSubtotalCount  PIC 9(4) VALUE ZERO.
+       01  CourseSubtotalFound  PIC X VALUE "N".
+           88  CourseSubtotalEntryFound VALUE "Y".
+       01  Under18TotalLine.
+           02  FILLER           PIC X(17) VALUE "Age Under 18   = ".
+           02  PrnUnder18Count  PIC Z,ZZ9.
+       01  Age18To20TotalLine.
+           02  FILLER           PIC X(17) VALUE "Age 18 to 20   = ".
+           02  PrnAge18To20Count PIC Z,ZZ9.
+       01  Age21To24TotalLine.
+           02  FILLER           PIC X(17) VALUE "Age 21 to 24   = ".
+           02  PrnAge21To24Count PIC Z,ZZ9.
+       01  Age25PlusTotalLine.
+           02  FILLER           PIC X(17) VALUE "Age 25 and Up  = ".
+           02  PrnAge25PlusCount PIC Z,ZZ9.
+       01  AgeBandTotals.
+           02  Under18Count     PIC 9(4) VALUE ZERO.
+           02  Age18To20Count   PIC 9(4) VALUE ZERO.
+           02  Age21To24Count   PIC 9(4) VALUE ZERO.
+           02  Age25PlusCount   PIC 9(4) VALUE ZERO.
+       01  RunDate.
+           02  RunYear          PIC 9(4).
+           02  RunMonth         PIC 9(2).
+           02  RunDay           PIC 9(2).
+       01  StudentAge           PIC S9(3).
+       01  BirthdayPassed       PIC X.
+           88  HasHadBirthdayThisYear VALUE "Y".
+       01  RunControlFound      PIC X VALUE "N".
+           88  RunControlFoundFlag VALUE "Y".
+       01  UpcomingMonth        PIC 99.
        PROCEDURE DIVISION.
        Begin.
-           OPEN INPUT StudentFile
+           PERFORM WriteAuditStart
+           PERFORM CheckRunControl
+           PERFORM CheckRegistrarControl
+           PERFORM CheckForRestart
+           OPEN OUTPUT ExceptionFile
+           OPEN OUTPUT GuardianFile
+           IF NOT RestartInProgress
+              PERFORM ValidateStudentSequence
+           END-IF
+           CLOSE ExceptionFile
+           CLOSE GuardianFile
            OPEN OUTPUT ReportFile
-           READ StudentFile
-             AT END SET EndOfStudentFile TO TRUE
-           END-READ
+           OPEN OUTPUT CsvFile
+           OPEN OUTPUT BirthdayFile
+           OPEN OUTPUT IdCardFile
+           INITIALIZE CsvLine
+           STRING "CourseCode,StudentCount,MaleCount,FemaleCount,"
+                       DELIMITED BY SIZE
+                  "OtherGenderCount,UnspecifiedCount"
+                       DELIMITED BY SIZE
+             INTO CsvLine
+           END-STRING
+           WRITE CsvLine
+           IF RunMonth = 12
+              MOVE 1 TO UpcomingMonth
+           ELSE
+              ADD 1 TO RunMonth GIVING UpcomingMonth
+           END-IF
+           OPEN INPUT StudentFile
+           IF RestartInProgress
+              MOVE RestartStudentId TO StudentId
+              START StudentFile KEY IS GREATER THAN StudentId
+                 INVALID KEY SET EndOfStudentFile TO TRUE
+              END-START
+           END-IF
+           IF NOT EndOfStudentFile
+              READ StudentFile
+                AT END SET EndOfStudentFile TO TRUE
+                NOT AT END ADD 1 TO ReadCount
+              END-READ
+           END-IF
            PERFORM UNTIL EndOfStudentFile
+              PERFORM CheckDuplicateId
+              IF NOT StudentIdIsDuplicate
               ADD 1 TO StudentCount
-              IF Male  ADD 1 TO MaleCount
-                ELSE   ADD 1 TO FemaleCount
+              EVALUATE TRUE
+                 WHEN Male
+                    ADD 1 TO MaleCount
+                    MOVE 1 TO CrossTabGenderColumn
+                 WHEN Female
+                    ADD 1 TO FemaleCount
+                    MOVE 2 TO CrossTabGenderColumn
+                 WHEN OtherGender
+                    ADD 1 TO OtherGenderCount
+                    MOVE 3 TO CrossTabGenderColumn
+                 WHEN OTHER
+                    ADD 1 TO UnspecifiedCount
+                    MOVE 4 TO CrossTabGenderColumn
+              END-EVALUATE
+              MOVE CourseCode TO CrossTabLookupCourseCode
+              PERFORM UpdateCourseSubtotal
+              PERFORM UpdateCrossTab
+              PERFORM AccumulateOtherCourses
+              PERFORM ValidateDateOfBirth
+              IF DateOfBirthIsValid
+                 PERFORM ComputeAgeBand
+                 IF MOBirth = UpcomingMonth
+                    PERFORM WriteBirthdayExtract
+                 END-IF
+              END-IF
+              PERFORM WriteIdCardExtract
+              ADD 1 TO RecordsSinceCheckpoint
+              IF RecordsSinceCheckpoint >= CheckpointInterval
+                 PERFORM WriteCheckpoint
+                 MOVE ZERO TO RecordsSinceCheckpoint
+              END-IF
               END-IF
               READ StudentFile
                 AT END SET EndOfStudentFile TO TRUE
+                NOT AT END ADD 1 TO ReadCount
               END-READ
            END-PERFORM
+           PERFORM PrintCourseSubtotals
            PERFORM PrintReportLines
-           CLOSE StudentFile, ReportFile
+           PERFORM WriteHistory
+           CLOSE StudentFile, ReportFile, CsvFile, BirthdayFile,
+                 IdCardFile
+           OPEN OUTPUT CheckpointFile
+           CLOSE CheckpointFile
+           OPEN OUTPUT ControlFile
+           MOVE ReadCount TO CtlReadCount
+           WRITE ControlRecord
+           CLOSE ControlFile
+           SORT ClassSortFile
+              ON ASCENDING KEY ClassCourseCode
+              ON ASCENDING KEY ClassSurname
+              USING StudentFile
+              OUTPUT PROCEDURE IS WriteClassList
+           PERFORM WriteAuditEnd
            STOP RUN.
+       WriteAuditStart.
+           OPEN EXTEND AuditLogFile
+           MOVE AuditProgramNameLit TO AuditProgramName
+           MOVE "START" TO AuditEventType
+           ACCEPT AuditRunDate FROM DATE YYYYMMDD
+           ACCEPT AuditRunTime FROM TIME
+           MOVE ZERO TO AuditRecordCount
+           WRITE AuditLogRecord
+           CLOSE AuditLogFile.
+       WriteAuditEnd.
+           OPEN EXTEND AuditLogFile
+           MOVE AuditProgramNameLit TO AuditProgramName
+           MOVE "END"   TO AuditEventType
+           ACCEPT AuditRunDate FROM DATE YYYYMMDD
+           ACCEPT AuditRunTime FROM TIME
+           MOVE ReadCount TO AuditRecordCount
+           WRITE AuditLogRecord
+           CLOSE AuditLogFile.
+       WriteClassList.
+           OPEN OUTPUT ClassReportFile
+           RETURN ClassSortFile
+             AT END SET EndOfClassSort TO TRUE
+           END-RETURN
+           PERFORM UNTIL EndOfClassSort
+              IF IsClassFirstRecord
+                 OR ClassCourseCode NOT = PrevClassCourseCode
+                 MOVE ClassCourseCode TO PrnClassCourseCode
+                 WRITE ClassPrintLine FROM ClassHeadingLine
+                        AFTER ADVANCING PAGE
+                 WRITE ClassPrintLine FROM ClassColumnLine
+                        AFTER ADVANCING 1 LINES
+                 MOVE ClassCourseCode TO PrevClassCourseCode
+                 MOVE "N" TO ClassFirstRecord
+              END-IF
+              MOVE ClassStudentId TO PrnClassStudentId
+              MOVE ClassSurname   TO PrnClassSurname
+              MOVE ClassInitials  TO PrnClassInitials
+              WRITE ClassPrintLine FROM ClassDetailLine
+                     AFTER ADVANCING 1 LINES
+              RETURN ClassSortFile
+                AT END SET EndOfClassSort TO TRUE
+              END-RETURN
+           END-PERFORM
+           CLOSE ClassReportFile.
+       CheckRunControl.
+           OPEN INPUT RunControlFile
+           IF RunControlFileStatus = "00"
+              READ RunControlFile
+                AT END CONTINUE
+                NOT AT END
+                   MOVE CtlRunDate TO RunDate
+                   MOVE "Y" TO RunControlFound
+                   IF CtlSnapshotFile NOT = SPACES
+                      MOVE CtlSnapshotFile TO StudentFileName
+                   END-IF
+              END-READ
+              CLOSE RunControlFile
+           END-IF
+           IF NOT RunControlFoundFlag
+              ACCEPT RunDate FROM DATE YYYYMMDD
+           END-IF.
+       CheckRegistrarControl.
+           OPEN INPUT RegistrarControlFile
+           IF RegistrarControlFileStatus = "00"
+              READ RegistrarControlFile
+                AT END CONTINUE
+                NOT AT END
+                   MOVE CtlExpectedActiveCount TO RegistrarExpectedCount
+                   MOVE "Y" TO RegistrarControlFound
+              END-READ
+              CLOSE RegistrarControlFile
+           END-IF.
+       CheckForRestart.
+           OPEN INPUT CheckpointFile
+           IF CheckpointFileStatus = "00"
+              READ CheckpointFile
+                AT END MOVE "N" TO RestartFlag
+                NOT AT END
+                   MOVE "Y" TO RestartFlag
+                   MOVE CkpStudentId    TO RestartStudentId
+                   MOVE CkpStudentCount TO StudentCount
+                   MOVE CkpMaleCount    TO MaleCount
+                   MOVE CkpFemaleCount  TO FemaleCount
+                   MOVE CkpOtherGenderCount TO OtherGenderCount
+                   MOVE CkpUnspecifiedCount TO UnspecifiedCount
+                   MOVE CkpUnder18Count     TO Under18Count
+                   MOVE CkpAge18To20Count   TO Age18To20Count
+                   MOVE CkpAge21To24Count   TO Age21To24Count
+                   MOVE CkpAge25PlusCount   TO Age25PlusCount
+                   MOVE CkpReadCount        TO ReadCount
+                   MOVE CkpCrossTabCourseCount TO CrossTabCourseCount
+                   PERFORM VARYING CkpCrossTabIdx FROM 1 BY 1
+                           UNTIL CkpCrossTabIdx > 50
+                      SET CrossTabIdx TO CkpCrossTabIdx
+                      MOVE CkpCrossTabCourseCode(CkpCrossTabIdx)
+                                TO CrossTabCourseCode(CrossTabIdx)
+                      PERFORM VARYING CkpCrossTabColIdx FROM 1 BY 1
+                              UNTIL CkpCrossTabColIdx > 4
+                         SET CrossTabColIdx TO CkpCrossTabColIdx
+                         MOVE CkpCrossTabGenderCount(CkpCrossTabIdx
+                                                      CkpCrossTabColIdx)
+                              TO CrossTabGenderCount(CrossTabIdx
+                                                      CrossTabColIdx)
+                      END-PERFORM
+                   END-PERFORM
+                   MOVE CkpCourseSubtotalCount TO CourseSubtotalCount
+                   PERFORM VARYING CkpCourseSubIdx FROM 1 BY 1
+                           UNTIL CkpCourseSubIdx > 50
+                      SET CourseSubIdx TO CkpCourseSubIdx
+                      MOVE CkpCourseSubtotalCode(CkpCourseSubIdx)
+                                TO CourseSubtotalCode(CourseSubIdx)
+                      MOVE CkpCourseSubStudentCount(CkpCourseSubIdx)
+                                TO CourseSubStudentCount(CourseSubIdx)
+                      MOVE CkpCourseSubMaleCount(CkpCourseSubIdx)
+                                TO CourseSubMaleCount(CourseSubIdx)
+                      MOVE CkpCourseSubFemaleCount(CkpCourseSubIdx)
+                                TO CourseSubFemaleCount(CourseSubIdx)
+                      MOVE CkpCourseSubOtherGenderCount(CkpCourseSubIdx)
+                           TO CourseSubOtherGenderCount
+                                              (CourseSubIdx)
+                      MOVE CkpCourseSubUnspecifiedCount(CkpCourseSubIdx)
+                           TO CourseSubUnspecifiedCount
+                                              (CourseSubIdx)
+                   END-PERFORM
+              END-READ
+              CLOSE CheckpointFile
+           ELSE
+              MOVE "N" TO RestartFlag
+           END-IF.
+       WriteCheckpoint.
+           MOVE StudentId    TO CkpStudentId
+           MOVE StudentCount TO CkpStudentCount
+           MOVE MaleCount    TO CkpMaleCount
+           MOVE FemaleCount  TO CkpFemaleCount
+           MOVE OtherGenderCount TO CkpOtherGenderCount
+           MOVE UnspecifiedCount TO CkpUnspecifiedCount
+           MOVE Under18Count     TO CkpUnder18Count
+           MOVE Age18To20Count   TO CkpAge18To20Count
+           MOVE Age21To24Count   TO CkpAge21To24Count
+           MOVE Age25PlusCount   TO CkpAge25PlusCount
+           MOVE ReadCount        TO CkpReadCount
+           MOVE CrossTabCourseCount TO CkpCrossTabCourseCount
+           PERFORM VARYING CkpCrossTabIdx FROM 1 BY 1
+                   UNTIL CkpCrossTabIdx > 50
+              SET CrossTabIdx TO CkpCrossTabIdx
+              MOVE CrossTabCourseCode(CrossTabIdx)
+                        TO CkpCrossTabCourseCode(CkpCrossTabIdx)
+              PERFORM VARYING CkpCrossTabColIdx FROM 1 BY 1
+                      UNTIL CkpCrossTabColIdx > 4
+                 SET CrossTabColIdx TO CkpCrossTabColIdx
+                 MOVE CrossTabGenderCount(CrossTabIdx CrossTabColIdx)
+                      TO CkpCrossTabGenderCount(CkpCrossTabIdx
+                                                 CkpCrossTabColIdx)
+              END-PERFORM
+           END-PERFORM
+           MOVE CourseSubtotalCount TO CkpCourseSubtotalCount
+           PERFORM VARYING CkpCourseSubIdx FROM 1 BY 1
+                   UNTIL CkpCourseSubIdx > 50
+              SET CourseSubIdx TO CkpCourseSubIdx
+              MOVE CourseSubtotalCode(CourseSubIdx)
+                        TO CkpCourseSubtotalCode(CkpCourseSubIdx)
+              MOVE CourseSubStudentCount(CourseSubIdx)
+                        TO CkpCourseSubStudentCount(CkpCourseSubIdx)
+              MOVE CourseSubMaleCount(CourseSubIdx)
+                        TO CkpCourseSubMaleCount(CkpCourseSubIdx)
+              MOVE CourseSubFemaleCount(CourseSubIdx)
+                        TO CkpCourseSubFemaleCount(CkpCourseSubIdx)
+              MOVE CourseSubOtherGenderCount(CourseSubIdx)
+                   TO CkpCourseSubOtherGenderCount
+                                          (CkpCourseSubIdx)
+              MOVE CourseSubUnspecifiedCount(CourseSubIdx)
+                   TO CkpCourseSubUnspecifiedCount
+                                          (CkpCourseSubIdx)
+           END-PERFORM
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
+       ValidateStudentSequence.
+           OPEN INPUT StudentFile
+           READ StudentFile
+             AT END SET EndOfStudentFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfStudentFile
+              IF StudentId = PrevSeqStudentId
+                 MOVE StudentId TO PrnDupStudentId
+                 WRITE ExceptionLine FROM ExceptionDupLine
+                 IF DupStudentCount < 200
+                    ADD 1 TO DupStudentCount
+                    SET DupIdx TO DupStudentCount
+                    MOVE StudentId TO DupStudentEntry(DupIdx)
+                 END-IF
+              ELSE
+                 IF StudentId < PrevSeqStudentId
+                    MOVE StudentId TO PrnSeqStudentId
+                    WRITE ExceptionLine FROM ExceptionSeqLine
+                 END-IF
+              END-IF
+              IF NOT RecognizedGender
+                 MOVE StudentId TO PrnGenderStudentId
+                 WRITE ExceptionLine FROM ExceptionGenderLine
+              END-IF
+              PERFORM ValidateNameCharacters
+              IF NOT NameCharactersValid
+                 MOVE StudentId TO PrnNameCharStudentId
+                 WRITE ExceptionLine FROM ExceptionNameCharLine
+              END-IF
+              PERFORM ValidateDateOfBirth
+              IF NOT DateOfBirthIsValid
+                 IF IsFutureYear
+                    PERFORM CheckEligibility
+                 ELSE
+                    MOVE StudentId TO PrnDobStudentId
+                    WRITE ExceptionLine FROM ExceptionDobLine
+                 END-IF
+              ELSE
+                 PERFORM CheckEligibility
+              END-IF
+              MOVE StudentId TO PrevSeqStudentId
+              READ StudentFile
+                AT END SET EndOfStudentFile TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE StudentFile
+           MOVE ZERO TO PrevSeqStudentId.
+       ValidateNameCharacters.
+           MOVE "Y" TO NameCharsValidFlag
+           PERFORM VARYING NameCharIdx FROM 1 BY 1 UNTIL NameCharIdx > 8
+              MOVE Surname(NameCharIdx:1) TO Char
+              IF Char NOT = SPACE AND NOT ValidCharacter
+                 MOVE "N" TO NameCharsValidFlag
+              END-IF
+           END-PERFORM
+           PERFORM VARYING NameCharIdx FROM 1 BY 1 UNTIL NameCharIdx > 2
+              MOVE Initials(NameCharIdx:1) TO Char
+              IF Char NOT = SPACE AND NOT ValidCharacter
+                 MOVE "N" TO NameCharsValidFlag
+              END-IF
+           END-PERFORM.
+       ValidateDateOfBirth.
+           MOVE "Y" TO DateValidFlag
+           MOVE "N" TO FutureYearFlag
+           IF MOBirth < 1 OR MOBirth > 12
+              MOVE "N" TO DateValidFlag
+           ELSE
+              MOVE MonthDays(MOBirth) TO MaxDaysThisMonth
+              IF MOBirth = 2
+                 AND FUNCTION MOD(YOBirth, 4) = 0
+                 AND (FUNCTION MOD(YOBirth, 100) NOT = 0
+                      OR FUNCTION MOD(YOBirth, 400) = 0)
+                 MOVE 29 TO MaxDaysThisMonth
+              END-IF
+              IF DOBirth < 1 OR DOBirth > MaxDaysThisMonth
+                 MOVE "N" TO DateValidFlag
+              END-IF
+           END-IF
+           IF YOBirth < 1900
+              MOVE "N" TO DateValidFlag
+           END-IF
+           IF YOBirth > RunYear
+              MOVE "Y" TO FutureYearFlag
+              MOVE "N" TO DateValidFlag
+           END-IF.
+       CheckEligibility.
+           IF YOBirth > RunYear
+              OR (YOBirth = RunYear
+                  AND (MOBirth > RunMonth
+                       OR (MOBirth = RunMonth AND DOBirth > RunDay)))
+              MOVE StudentId TO PrnFutureDobStudentId
+              WRITE GuardianLine FROM GuardianFutureDobLine
+           ELSE
+              COMPUTE EligibilityStudentAge = RunYear - YOBirth
+              MOVE "Y" TO EligibilityBirthdayPassed
+              IF RunMonth < MOBirth
+                 OR (RunMonth = MOBirth AND RunDay < DOBirth)
+                 MOVE "N" TO EligibilityBirthdayPassed
+              END-IF
+              IF NOT EligibilityHasHadBirthday
+                 SUBTRACT 1 FROM EligibilityStudentAge
+              END-IF
+              IF EligibilityStudentAge < MinimumEnrollmentAge
+                 MOVE StudentId TO PrnUnderAgeStudentId
+                 WRITE GuardianLine FROM GuardianUnderAgeLine
+              END-IF
+           END-IF.
+       CheckDuplicateId.
+           MOVE "N" TO IsDuplicateId
+           IF DupStudentCount > 0
+              SET DupIdx TO 1
+              PERFORM UNTIL DupIdx > DupStudentCount
+                 IF DupStudentEntry(DupIdx) = StudentId
+                    MOVE "Y" TO IsDuplicateId
+                 END-IF
+                 SET DupIdx UP BY 1
+              END-PERFORM
+           END-IF.
+       UpdateCourseSubtotal.
+           MOVE "N" TO CourseSubtotalFound
+           SET CourseSubIdx TO 1
+           PERFORM UNTIL CourseSubIdx > CourseSubtotalCount
+              IF CourseSubtotalCode(CourseSubIdx) =
+                                     CrossTabLookupCourseCode
+                 ADD 1 TO CourseSubStudentCount(CourseSubIdx)
+                 EVALUATE TRUE
+                    WHEN Male
+                       ADD 1 TO CourseSubMaleCount(CourseSubIdx)
+                    WHEN Female
+                       ADD 1 TO CourseSubFemaleCount(CourseSubIdx)
+                    WHEN OtherGender
+                       ADD 1 TO CourseSubOtherGenderCount(CourseSubIdx)
+                    WHEN OTHER
+                       ADD 1 TO CourseSubUnspecifiedCount(CourseSubIdx)
+                 END-EVALUATE
+                 MOVE "Y" TO CourseSubtotalFound
+                 SET CourseSubIdx TO CourseSubtotalCount
+              END-IF
+              SET CourseSubIdx UP BY 1
+           END-PERFORM
+           IF NOT CourseSubtotalEntryFound
+              AND CourseSubtotalCount < 50
+              ADD 1 TO CourseSubtotalCount
+              SET CourseSubIdx TO CourseSubtotalCount
+              MOVE CrossTabLookupCourseCode
+                                 TO CourseSubtotalCode(CourseSubIdx)
+              ADD 1 TO CourseSubStudentCount(CourseSubIdx)
+              EVALUATE TRUE
+                 WHEN Male
+                    ADD 1 TO CourseSubMaleCount(CourseSubIdx)
+                 WHEN Female
+                    ADD 1 TO CourseSubFemaleCount(CourseSubIdx)
+                 WHEN OtherGender
+                    ADD 1 TO CourseSubOtherGenderCount(CourseSubIdx)
+                 WHEN OTHER
+                    ADD 1 TO CourseSubUnspecifiedCount(CourseSubIdx)
+              END-EVALUATE
+           END-IF.
+       PrintCourseSubtotals.
+           PERFORM VARYING CourseSubIdx FROM 1 BY 1
+                   UNTIL CourseSubIdx > CourseSubtotalCount
+              MOVE CourseSubtotalCode(CourseSubIdx)        TO
+                                                      PrevCourseCode
+              MOVE CourseSubStudentCount(CourseSubIdx)     TO
+                                                  CourseStudentCount
+              MOVE CourseSubMaleCount(CourseSubIdx)        TO
+                                                  CourseMaleCount
+              MOVE CourseSubFemaleCount(CourseSubIdx)      TO
+                                                  CourseFemaleCount
+              MOVE CourseSubOtherGenderCount(CourseSubIdx) TO
+                                                  CourseOtherGenderCount
+              MOVE CourseSubUnspecifiedCount(CourseSubIdx) TO
+                                                  CourseUnspecifiedCount
+              PERFORM PrintCourseSubtotal
+           END-PERFORM.
+       PrintCourseSubtotal.
+           MOVE PrevCourseCode        TO PrnCourseCode
+           MOVE CourseStudentCount    TO PrnCourseStudentCount
+           MOVE CourseMaleCount       TO PrnCourseMaleCount
+           MOVE CourseFemaleCount     TO PrnCourseFemaleCount
+           WRITE PrintLine FROM CourseHeadingLine
+                   AFTER ADVANCING 2 LINES
+           WRITE PrintLine FROM CourseStudentLine
+                   AFTER ADVANCING 1 LINES
+           WRITE PrintLine FROM CourseMaleLine
+                   AFTER ADVANCING 1 LINES
+           WRITE PrintLine FROM CourseFemaleLine
+                   AFTER ADVANCING 1 LINES
+           MOVE CourseOtherGenderCount TO PrnCourseOtherGenderCount
+           MOVE CourseUnspecifiedCount TO PrnCourseUnspecifiedCount
+           WRITE PrintLine FROM CourseOtherGenderLine
+                   AFTER ADVANCING 1 LINES
+           WRITE PrintLine FROM CourseUnspecifiedLine
+                   AFTER ADVANCING 1 LINES
+           PERFORM WriteCsvRow
+           PERFORM WriteCourseHistory
+           MOVE CourseCode TO PrevCourseCode
+           MOVE ZERO TO CourseStudentCount, CourseMaleCount,
+                        CourseFemaleCount, CourseOtherGenderCount,
+                        CourseUnspecifiedCount.
+       WriteCourseHistory.
+           OPEN EXTEND CourseHistoryFile
+           MOVE RunDate            TO CHistRunDate
+           MOVE PrevCourseCode     TO CHistCourseCode
+           MOVE CourseStudentCount TO CHistStudentCount
+           MOVE CourseMaleCount    TO CHistMaleCount
+           MOVE CourseFemaleCount  TO CHistFemaleCount
+           WRITE CourseHistoryRecord
+           CLOSE CourseHistoryFile.
+       WriteCsvRow.
+           INITIALIZE CsvLineWork
+           MOVE CourseStudentCount TO CsvNumField
+           MOVE FUNCTION TRIM(CsvNumField) TO CsvStudentField
+           MOVE CourseMaleCount TO CsvNumField
+           MOVE FUNCTION TRIM(CsvNumField) TO CsvMaleField
+           MOVE CourseFemaleCount TO CsvNumField
+           MOVE FUNCTION TRIM(CsvNumField) TO CsvFemaleField
+           MOVE CourseOtherGenderCount TO CsvNumField
+           MOVE FUNCTION TRIM(CsvNumField) TO CsvOtherGenderField
+           MOVE CourseUnspecifiedCount TO CsvNumField
+           MOVE FUNCTION TRIM(CsvNumField) TO CsvUnspecifiedField
+           STRING PrevCourseCode          DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  FUNCTION TRIM(CsvStudentField) DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  FUNCTION TRIM(CsvMaleField)    DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  FUNCTION TRIM(CsvFemaleField)  DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  FUNCTION TRIM(CsvOtherGenderField) DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  FUNCTION TRIM(CsvUnspecifiedField) DELIMITED BY SIZE
+             INTO CsvLineWork
+           END-STRING
+           WRITE CsvLine FROM CsvLineWork.
+       UpdateCrossTab.
+           MOVE "N" TO CrossTabFound
+           SET CrossTabIdx TO 1
+           PERFORM UNTIL CrossTabIdx > CrossTabCourseCount
+              IF CrossTabCourseCode(CrossTabIdx) =
+                                     CrossTabLookupCourseCode
+                 ADD 1 TO CrossTabGenderCount(CrossTabIdx
+                                               CrossTabGenderColumn)
+                 MOVE "Y" TO CrossTabFound
+                 SET CrossTabIdx TO CrossTabCourseCount
+              END-IF
+              SET CrossTabIdx UP BY 1
+           END-PERFORM
+           IF NOT CrossTabEntryFound
+              AND CrossTabCourseCount < 50
+              ADD 1 TO CrossTabCourseCount
+              SET CrossTabIdx TO CrossTabCourseCount
+              MOVE CrossTabLookupCourseCode
+                                     TO CrossTabCourseCode(CrossTabIdx)
+              ADD 1 TO CrossTabGenderCount(CrossTabIdx
+                                            CrossTabGenderColumn)
+           END-IF.
+       AccumulateOtherCourses.
+           MOVE OtherCourseCount TO OtherCourseLimit
+           IF OtherCourseLimit > 4
+              MOVE 4 TO OtherCourseLimit
+           END-IF
+           PERFORM VARYING OtherCourseIdx FROM 1 BY 1
+                   UNTIL OtherCourseIdx > OtherCourseLimit
+              MOVE OtherCourseCode(OtherCourseIdx)
+                                    TO CrossTabLookupCourseCode
+              PERFORM UpdateCourseSubtotal
+              PERFORM UpdateCrossTab
+           END-PERFORM.
+       PrintCrossTab.
+           WRITE PrintLine FROM CrossTabHeaderLine
+                   AFTER ADVANCING 2 LINES
+           PERFORM VARYING CrossTabIdx FROM 1 BY 1
+                   UNTIL CrossTabIdx > CrossTabCourseCount
+              MOVE CrossTabCourseCode(CrossTabIdx)
+                                       TO PrnCrossTabCourseCode
+              PERFORM VARYING CrossTabColIdx FROM 1 BY 1
+                      UNTIL CrossTabColIdx > 4
+                 MOVE CrossTabGenderCount(CrossTabIdx CrossTabColIdx)
+                            TO PrnCrossTabCol(CrossTabColIdx)
+              END-PERFORM
+              WRITE PrintLine FROM CrossTabPrintLine
+                      AFTER ADVANCING 1 LINES
+           END-PERFORM.
+       ComputeAgeBand.
+           COMPUTE StudentAge = RunYear - YOBirth
+           MOVE "Y" TO BirthdayPassed
+           IF RunMonth < MOBirth
+              OR (RunMonth = MOBirth AND RunDay < DOBirth)
+              MOVE "N" TO BirthdayPassed
+           END-IF
+           IF NOT HasHadBirthdayThisYear
+              SUBTRACT 1 FROM StudentAge
+           END-IF
+           EVALUATE TRUE
+              WHEN StudentAge < 18        ADD 1 TO Under18Count
+              WHEN StudentAge < 21        ADD 1 TO Age18To20Count
+              WHEN StudentAge < 25        ADD 1 TO Age21To24Count
+              WHEN OTHER                  ADD 1 TO Age25PlusCount
+           END-EVALUATE.
+       WriteBirthdayExtract.
+           MOVE StudentId TO BirthdayStudentId
+           MOVE Surname   TO BirthdaySurname
+           MOVE Initials  TO BirthdayInitials
+           MOVE MOBirth   TO BirthdayMOBirth
+           MOVE DOBirth   TO BirthdayDOBirth
+           WRITE BirthdayExtractLine.
+       WriteIdCardExtract.
+           MOVE StudentId TO IdCardStudentId
+           MOVE Surname   TO IdCardSurname
+           MOVE Initials  TO IdCardInitials
+           MOVE CourseCode TO IdCardCourseCode
+           WRITE IdCardLine.
        PrintReportLines.
            MOVE StudentCount TO PrnStudentCount
            MOVE MaleCount    TO PrnMaleCount
@@ -70,4 +972,75 @@
            WRITE PrintLine FROM MaleTotalLine
                    AFTER ADVANCING 2 LINES
            WRITE PrintLine FROM FemaleTotalLine
-                  AFTER ADVANCING 2 LINES.
+                  AFTER ADVANCING 2 LINES
+           MOVE OtherGenderCount TO PrnOtherGenderCount
+           MOVE UnspecifiedCount TO PrnUnspecifiedCount
+           WRITE PrintLine FROM OtherGenderTotalLine
+                  AFTER ADVANCING 1 LINES
+           WRITE PrintLine FROM UnspecifiedTotalLine
+                  AFTER ADVANCING 1 LINES
+           MOVE Under18Count   TO PrnUnder18Count
+           MOVE Age18To20Count TO PrnAge18To20Count
+           MOVE Age21To24Count TO PrnAge21To24Count
+           MOVE Age25PlusCount TO PrnAge25PlusCount
+           WRITE PrintLine FROM Under18TotalLine
+                  AFTER ADVANCING 2 LINES
+           WRITE PrintLine FROM Age18To20TotalLine
+                  AFTER ADVANCING 1 LINES
+           WRITE PrintLine FROM Age21To24TotalLine
+                  AFTER ADVANCING 1 LINES
+           WRITE PrintLine FROM Age25PlusTotalLine
+                  AFTER ADVANCING 1 LINES
+           PERFORM PrintCrossTab
+           IF ReadCount NOT = StudentCount
+              MOVE ReadCount    TO PrnReadCount
+              MOVE StudentCount TO PrnCountedCount
+              WRITE PrintLine FROM DiscrepancyLine
+                     AFTER ADVANCING 2 LINES
+           END-IF
+           IF RegistrarControlFoundFlag
+              AND RegistrarExpectedCount NOT = StudentCount
+              MOVE StudentCount         TO PrnOurCount
+              MOVE RegistrarExpectedCount TO PrnRegistrarCount
+              WRITE PrintLine FROM RegistrarMismatchLine
+                     AFTER ADVANCING 2 LINES
+           END-IF
+           INITIALIZE CsvLineWork
+           MOVE StudentCount TO CsvNumField
+           MOVE FUNCTION TRIM(CsvNumField) TO CsvStudentField
+           MOVE MaleCount TO CsvNumField
+           MOVE FUNCTION TRIM(CsvNumField) TO CsvMaleField
+           MOVE FemaleCount TO CsvNumField
+           MOVE FUNCTION TRIM(CsvNumField) TO CsvFemaleField
+           MOVE OtherGenderCount TO CsvNumField
+           MOVE FUNCTION TRIM(CsvNumField) TO CsvOtherGenderField
+           MOVE UnspecifiedCount TO CsvNumField
+           MOVE FUNCTION TRIM(CsvNumField) TO CsvUnspecifiedField
+           STRING "TOTAL"                 DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  FUNCTION TRIM(CsvStudentField) DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  FUNCTION TRIM(CsvMaleField)    DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  FUNCTION TRIM(CsvFemaleField)  DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  FUNCTION TRIM(CsvOtherGenderField) DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  FUNCTION TRIM(CsvUnspecifiedField) DELIMITED BY SIZE
+             INTO CsvLineWork
+           END-STRING
+           WRITE CsvLine FROM CsvLineWork.
+       WriteHistory.
+           OPEN EXTEND HistoryFile
+           MOVE RunDate            TO HistRunDate
+           MOVE StudentCount       TO HistStudentCount
+           MOVE MaleCount          TO HistMaleCount
+           MOVE FemaleCount        TO HistFemaleCount
+           MOVE OtherGenderCount   TO HistOtherGenderCount
+           MOVE UnspecifiedCount   TO HistUnspecifiedCount
+           MOVE Under18Count       TO HistUnder18Count
+           MOVE Age18To20Count     TO HistAge18To20Count
+           MOVE Age21To24Count     TO HistAge21To24Count
+           MOVE Age25PlusCount     TO HistAge25PlusCount
+           WRITE HistoryRecord
+           CLOSE HistoryFile.
