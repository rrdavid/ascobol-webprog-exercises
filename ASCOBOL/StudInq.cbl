@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDINQ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS RANDOM
+                      RECORD KEY IS StudentId OF StudentDetails.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentFile.
+           01  StudentDetails.
+               COPY STUDCPY.
+       WORKING-STORAGE SECTION.
+       01  InquiryStudentId     PIC 9(7) VALUE ZERO.
+           88  EndOfInquiry     VALUE ZEROS.
+       01  InquiryCourseIdx     PIC 9.
+       01  InquiryCourseLimit   PIC 9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       Begin.
+           OPEN INPUT StudentFile
+           DISPLAY "Enter StudentId to inquire on. 0 ends.".
+           ACCEPT InquiryStudentId.
+           PERFORM UNTIL EndOfInquiry
+              MOVE InquiryStudentId TO StudentId OF StudentDetails
+              READ StudentFile
+                 INVALID KEY
+                    DISPLAY "StudentId " InquiryStudentId
+                            " not found."
+                 NOT INVALID KEY
+                    PERFORM DisplayStudentDetails
+              END-READ
+              DISPLAY "Enter StudentId to inquire on. 0 ends."
+              ACCEPT InquiryStudentId
+           END-PERFORM
+           CLOSE StudentFile
+           STOP RUN.
+       DisplayStudentDetails.
+           DISPLAY "StudentId  - " StudentId.
+           DISPLAY "Surname    - " Surname.
+           DISPLAY "Initials   - " Initials.
+           DISPLAY "DateOfBirth- " YOBirth "-" MOBirth "-" DOBirth.
+           DISPLAY "CourseCode - " CourseCode.
+           DISPLAY "Gender     - " Gender.
+           MOVE OtherCourseCount TO InquiryCourseLimit
+           IF InquiryCourseLimit > 4
+              MOVE 4 TO InquiryCourseLimit
+           END-IF
+           PERFORM VARYING InquiryCourseIdx FROM 1 BY 1
+                   UNTIL InquiryCourseIdx > InquiryCourseLimit
+              DISPLAY "Other Course - "
+                      OtherCourseCode(InquiryCourseIdx)
+           END-PERFORM.
+       END PROGRAM STUDINQ.
