@@ -0,0 +1,282 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TUITBILL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CourseRateFile ASSIGN TO "COURSERT.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS SEQUENTIAL
+                      RECORD KEY IS StudentId.
+           SELECT OverdueControlFile ASSIGN TO "OVERDUE.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS OverdueControlFileStatus.
+           SELECT OverdueExtractFile ASSIGN TO "PASTDUE.EXT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BillingReportFile ASSIGN TO "TUITION.RPT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CourseRateFile.
+           01  CourseRateRecord.
+               02  RateCourseCode       PIC X(4).
+               02  RateCourseFee        PIC S9(5)V99.
+       FD  StudentFile.
+           01  StudentDetails.
+               COPY STUDCPY.
+       FD  OverdueControlFile.
+           01  OverdueControlRecord.
+               02  OvdStudentId         PIC 9(7).
+               02  OvdReminderCount     PIC 9.
+       FD  OverdueExtractFile.
+           01  OverdueExtractLine.
+               02  OvdExtStudentId      PIC 9(7).
+               02  FILLER               PIC X    VALUE SPACE.
+               02  OvdExtSurname        PIC X(8).
+               02  FILLER               PIC X    VALUE SPACE.
+               02  OvdExtInitials       PIC XX.
+               02  FILLER               PIC X    VALUE SPACE.
+               02  OvdExtAmountDue      PIC -(5)9.99.
+               02  FILLER               PIC X    VALUE SPACE.
+               02  OvdExtReminderCount  PIC 9.
+       FD  BillingReportFile.
+           01  BillingPrintLine         PIC X(60).
+       WORKING-STORAGE SECTION.
+       01  RateTable.
+           02  RateEntry OCCURS 50 TIMES INDEXED BY RateIdx.
+               03  RateTabCourseCode    PIC X(4).
+               03  RateTabCourseFee     PIC S9(5)V99.
+       01  RateTableCount               PIC 9(4) VALUE ZERO.
+       01  RateFoundFlag                PIC X VALUE "N".
+           88  RateFound                VALUE "Y".
+       01  CourseBillTable.
+           02  CourseBillEntry OCCURS 50 TIMES INDEXED BY CBillIdx.
+               03  CBillCourseCode      PIC X(4).
+               03  CBillStudentCount    PIC 9(4) VALUE ZERO.
+               03  CBillTotalAmount     PIC S9(7)V99 VALUE ZERO.
+       01  CourseBillTableCount         PIC 9(4) VALUE ZERO.
+       01  OverdueTable.
+           02  OverdueEntry OCCURS 500 TIMES INDEXED BY OverdueIdx.
+               03  OvdTabStudentId      PIC 9(7).
+               03  OvdTabReminderCount  PIC 9.
+       01  OverdueTableCount            PIC 9(4) VALUE ZERO.
+       01  OverdueControlFileStatus     PIC XX.
+       01  EndOfCourseRateFlag          PIC X VALUE "N".
+           88  EndOfCourseRate          VALUE "Y".
+       01  EndOfOverdueCtlFlag          PIC X VALUE "N".
+           88  EndOfOverdueCtl          VALUE "Y".
+       01  CurrentBillCourseCode        PIC X(4).
+       01  BillNum1                     PIC S9(5)V99 VALUE ZEROS.
+       01  BillNum2                     PIC S9(5)V99 VALUE 1.
+       01  BillResult                   PIC S9(7)V99 VALUE ZEROS.
+       01  StudentBillTotal             PIC S9(7)V99 VALUE ZEROS.
+       01  GrandTotalBill                PIC S9(8)V99 VALUE ZEROS.
+       01  GrandBilledStudentCount      PIC 9(6) VALUE ZERO.
+       01  OtherCourseBillIdx           PIC 9.
+       01  OtherCourseBillLimit         PIC 9.
+       01  StudentOverdueFlag           PIC X VALUE "N".
+           88  StudentIsOverdue         VALUE "Y".
+       01  StudentReminderCount         PIC 9.
+       01  BillingHeadingLine           PIC X(40)
+           VALUE "  Tuition Billing Report".
+       01  StudentBillLine.
+           02  FILLER                   PIC X(10) VALUE "Student - ".
+           02  PrnBillStudentId         PIC 9(7).
+           02  FILLER                   PIC X(3)  VALUE SPACES.
+           02  PrnBillSurname           PIC X(8).
+           02  FILLER                   PIC X     VALUE SPACE.
+           02  PrnBillInitials          PIC XX.
+           02  FILLER                   PIC X(10) VALUE "  Total = ".
+           02  PrnBillTotal             PIC -(6)9.99.
+       01  PastDueLine.
+           02  FILLER                   PIC X(34) VALUE
+               "   ** PAST DUE - reminders owed = ".
+           02  PrnPastDueReminders      PIC 9.
+       01  CourseTotalHeadingLine       PIC X(40)
+           VALUE "  Per-Course Tuition Totals".
+       01  CourseTotalLine.
+           02  FILLER                   PIC X(8)  VALUE "Course  ".
+           02  PrnCourseTotalCode       PIC X(4).
+           02  FILLER                   PIC X(13) VALUE "  Students = ".
+           02  PrnCourseTotalStudents   PIC Z,ZZ9.
+           02  FILLER                   PIC X(10) VALUE "  Total = ".
+           02  PrnCourseTotalAmount     PIC -(6)9.99.
+       01  GrandBillTotalLine.
+           02  FILLER                   PIC X(20) VALUE
+               "Grand Billed Total ".
+           02  FILLER                   PIC X(3)  VALUE "= ".
+           02  PrnGrandBillTotal        PIC -(7)9.99.
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM LoadRateTable
+           PERFORM LoadOverdueTable
+           OPEN INPUT StudentFile
+           OPEN OUTPUT BillingReportFile
+           OPEN OUTPUT OverdueExtractFile
+           WRITE BillingPrintLine FROM BillingHeadingLine
+                  AFTER ADVANCING PAGE
+           READ StudentFile
+             AT END SET EndOfStudentFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfStudentFile
+              PERFORM BillOneStudent
+              READ StudentFile
+                AT END SET EndOfStudentFile TO TRUE
+              END-READ
+           END-PERFORM
+           PERFORM PrintCourseTotals
+           PERFORM PrintGrandBillTotal
+           CLOSE StudentFile, BillingReportFile, OverdueExtractFile
+           STOP RUN.
+       LoadRateTable.
+           OPEN INPUT CourseRateFile
+           READ CourseRateFile
+             AT END SET EndOfCourseRate TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfCourseRate
+              IF RateTableCount < 50
+                 ADD 1 TO RateTableCount
+                 SET RateIdx TO RateTableCount
+                 MOVE RateCourseCode TO RateTabCourseCode(RateIdx)
+                 MOVE RateCourseFee  TO RateTabCourseFee(RateIdx)
+              END-IF
+              READ CourseRateFile
+                AT END SET EndOfCourseRate TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE CourseRateFile.
+       LoadOverdueTable.
+           OPEN INPUT OverdueControlFile
+           IF OverdueControlFileStatus = "00"
+              READ OverdueControlFile
+                AT END SET EndOfOverdueCtl TO TRUE
+              END-READ
+              PERFORM UNTIL EndOfOverdueCtl
+                 IF OverdueTableCount < 500
+                    ADD 1 TO OverdueTableCount
+                    SET OverdueIdx TO OverdueTableCount
+                    MOVE OvdStudentId TO OvdTabStudentId(OverdueIdx)
+                    MOVE OvdReminderCount TO
+                                OvdTabReminderCount(OverdueIdx)
+                 END-IF
+                 READ OverdueControlFile
+                   AT END SET EndOfOverdueCtl TO TRUE
+                 END-READ
+              END-PERFORM
+              CLOSE OverdueControlFile
+           END-IF.
+       LookupRate.
+           MOVE "N" TO RateFoundFlag
+           MOVE ZERO TO BillNum1
+           SET RateIdx TO 1
+           PERFORM UNTIL RateIdx > RateTableCount
+              IF RateTabCourseCode(RateIdx) = CurrentBillCourseCode
+                 MOVE RateTabCourseFee(RateIdx) TO BillNum1
+                 MOVE "Y" TO RateFoundFlag
+                 SET RateIdx TO RateTableCount
+              END-IF
+              SET RateIdx UP BY 1
+           END-PERFORM.
+       BillOneCourse.
+           PERFORM LookupRate
+           IF RateFound
+              MULTIPLY BillNum1 BY BillNum2 GIVING BillResult
+                 ON SIZE ERROR
+                    DISPLAY "Billing size error - course "
+                            CurrentBillCourseCode
+                 NOT ON SIZE ERROR
+                    ADD BillResult TO StudentBillTotal
+                       ON SIZE ERROR
+                          DISPLAY "Billing size error - student "
+                                  StudentId
+                       NOT ON SIZE ERROR
+                          PERFORM UpdateCourseBillTotal
+                    END-ADD
+              END-MULTIPLY
+           END-IF.
+       UpdateCourseBillTotal.
+           MOVE "N" TO RateFoundFlag
+           SET CBillIdx TO 1
+           PERFORM UNTIL CBillIdx > CourseBillTableCount
+              IF CBillCourseCode(CBillIdx) = CurrentBillCourseCode
+                 ADD 1 TO CBillStudentCount(CBillIdx)
+                 ADD BillResult TO CBillTotalAmount(CBillIdx)
+                 MOVE "Y" TO RateFoundFlag
+                 SET CBillIdx TO CourseBillTableCount
+              END-IF
+              SET CBillIdx UP BY 1
+           END-PERFORM
+           IF NOT RateFound
+              AND CourseBillTableCount < 50
+              ADD 1 TO CourseBillTableCount
+              SET CBillIdx TO CourseBillTableCount
+              MOVE CurrentBillCourseCode TO CBillCourseCode(CBillIdx)
+              MOVE 1 TO CBillStudentCount(CBillIdx)
+              MOVE BillResult TO CBillTotalAmount(CBillIdx)
+           END-IF.
+       BillOneStudent.
+           MOVE ZERO TO StudentBillTotal
+           MOVE CourseCode TO CurrentBillCourseCode
+           PERFORM BillOneCourse
+           MOVE OtherCourseCount TO OtherCourseBillLimit
+           IF OtherCourseBillLimit > 4
+              MOVE 4 TO OtherCourseBillLimit
+           END-IF
+           PERFORM VARYING OtherCourseBillIdx FROM 1 BY 1
+                   UNTIL OtherCourseBillIdx > OtherCourseBillLimit
+              MOVE OtherCourseCode(OtherCourseBillIdx)
+                                 TO CurrentBillCourseCode
+              PERFORM BillOneCourse
+           END-PERFORM
+           ADD StudentBillTotal TO GrandTotalBill
+           ADD 1 TO GrandBilledStudentCount
+           MOVE StudentId    TO PrnBillStudentId
+           MOVE Surname      TO PrnBillSurname
+           MOVE Initials     TO PrnBillInitials
+           MOVE StudentBillTotal TO PrnBillTotal
+           WRITE BillingPrintLine FROM StudentBillLine
+                  AFTER ADVANCING 1 LINES
+           PERFORM CheckOverdue
+           IF StudentIsOverdue
+              MOVE StudentReminderCount TO PrnPastDueReminders
+              WRITE BillingPrintLine FROM PastDueLine
+                     AFTER ADVANCING 1 LINES
+              MOVE StudentId TO OvdExtStudentId
+              MOVE Surname   TO OvdExtSurname
+              MOVE Initials  TO OvdExtInitials
+              MOVE StudentBillTotal TO OvdExtAmountDue
+              MOVE StudentReminderCount TO OvdExtReminderCount
+              WRITE OverdueExtractLine
+           END-IF.
+       CheckOverdue.
+           MOVE "N" TO StudentOverdueFlag
+           MOVE ZERO TO StudentReminderCount
+           SET OverdueIdx TO 1
+           PERFORM UNTIL OverdueIdx > OverdueTableCount
+              IF OvdTabStudentId(OverdueIdx) = StudentId
+                 MOVE "Y" TO StudentOverdueFlag
+                 MOVE OvdTabReminderCount(OverdueIdx) TO
+                                   StudentReminderCount
+                 SET OverdueIdx TO OverdueTableCount
+              END-IF
+              SET OverdueIdx UP BY 1
+           END-PERFORM.
+       PrintCourseTotals.
+           WRITE BillingPrintLine FROM CourseTotalHeadingLine
+                  AFTER ADVANCING 2 LINES
+           PERFORM VARYING CBillIdx FROM 1 BY 1
+                   UNTIL CBillIdx > CourseBillTableCount
+              MOVE CBillCourseCode(CBillIdx)   TO PrnCourseTotalCode
+              MOVE CBillStudentCount(CBillIdx) TO
+                                      PrnCourseTotalStudents
+              MOVE CBillTotalAmount(CBillIdx)  TO
+                                      PrnCourseTotalAmount
+              WRITE BillingPrintLine FROM CourseTotalLine
+                     AFTER ADVANCING 1 LINES
+           END-PERFORM.
+       PrintGrandBillTotal.
+           MOVE GrandTotalBill TO PrnGrandBillTotal
+           WRITE BillingPrintLine FROM GrandBillTotalLine
+                  AFTER ADVANCING 2 LINES.
+       END PROGRAM TUITBILL.
