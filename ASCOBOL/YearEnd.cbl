@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YEAREND.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HistoryFile ASSIGN TO "HISTORY.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CourseHistoryFile ASSIGN TO "COURSEHST.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RollupReportFile ASSIGN TO "YEAREND.RPT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HistoryFile.
+           01  HistoryRecord.
+               02  HistRunDate           PIC 9(8).
+               02  HistStudentCount      PIC 9(6).
+               02  HistMaleCount         PIC 9(6).
+               02  HistFemaleCount       PIC 9(6).
+               02  HistOtherGenderCount  PIC 9(6).
+               02  HistUnspecifiedCount  PIC 9(6).
+               02  HistUnder18Count      PIC 9(6).
+               02  HistAge18To20Count    PIC 9(6).
+               02  HistAge21To24Count    PIC 9(6).
+               02  HistAge25PlusCount    PIC 9(6).
+       FD  CourseHistoryFile.
+           01  CourseHistoryRecord.
+               02  CHistRunDate          PIC 9(8).
+               02  CHistCourseCode       PIC X(4).
+               02  CHistStudentCount     PIC 9(6).
+               02  CHistMaleCount        PIC 9(6).
+               02  CHistFemaleCount      PIC 9(6).
+       FD  RollupReportFile.
+           01  RollupPrintLine       PIC X(60).
+       WORKING-STORAGE SECTION.
+       01  EndOfHistoryFlag      PIC X VALUE "N".
+           88  EndOfHistory      VALUE "Y".
+       01  EndOfCourseHistoryFlag PIC X VALUE "N".
+           88  EndOfCourseHistory VALUE "Y".
+       01  FirstHistoryRecord    PIC X VALUE "Y".
+           88  IsFirstHistoryRecord VALUE "Y".
+       01  PrevStudentCount      PIC 9(6) VALUE ZERO.
+       01  TrendFlag             PIC X(4).
+       01  RollupHeadingLine     PIC X(40)
+           VALUE "  Year-End Cumulative Roll-Up Report".
+       01  RollupColumnLine      PIC X(60)
+           VALUE "RunDate  Students Males Females Other Unspec Trend".
+       01  RollupDetailLine.
+           02  PrnRollupRunDate      PIC 9(8).
+           02  FILLER                PIC X(2) VALUE SPACES.
+           02  PrnRollupStudentCount PIC ZZZ,ZZ9.
+           02  FILLER                PIC X(2) VALUE SPACES.
+           02  PrnRollupMaleCount    PIC ZZ,ZZ9.
+           02  FILLER                PIC X(2) VALUE SPACES.
+           02  PrnRollupFemaleCount  PIC ZZ,ZZ9.
+           02  FILLER                PIC X(2) VALUE SPACES.
+           02  PrnRollupOtherCount   PIC ZZ,ZZ9.
+           02  FILLER                PIC X(2) VALUE SPACES.
+           02  PrnRollupUnspecCount  PIC ZZ,ZZ9.
+           02  FILLER                PIC X(2) VALUE SPACES.
+           02  PrnRollupTrend        PIC X(4).
+       01  CourseHeadingLine     PIC X(40)
+           VALUE "  Course-Level Run History".
+       01  CourseColumnLine      PIC X(41)
+           VALUE "RunDate   Course  Students  Males Females".
+       01  CourseDetailLine.
+           02  PrnCHistRunDate       PIC 9(8).
+           02  FILLER                PIC X(2) VALUE SPACES.
+           02  PrnCHistCourseCode    PIC X(4).
+           02  FILLER                PIC X(2) VALUE SPACES.
+           02  PrnCHistStudentCount  PIC ZZ,ZZ9.
+           02  FILLER                PIC X(2) VALUE SPACES.
+           02  PrnCHistMaleCount     PIC ZZ,ZZ9.
+           02  FILLER                PIC X(2) VALUE SPACES.
+           02  PrnCHistFemaleCount   PIC ZZ,ZZ9.
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN OUTPUT RollupReportFile
+           WRITE RollupPrintLine FROM RollupHeadingLine
+                  AFTER ADVANCING PAGE
+           PERFORM PrintHistoryTrend
+           PERFORM PrintCourseHistory
+           CLOSE RollupReportFile
+           STOP RUN.
+       PrintHistoryTrend.
+           WRITE RollupPrintLine FROM RollupColumnLine
+                  AFTER ADVANCING 2 LINES
+           OPEN INPUT HistoryFile
+           READ HistoryFile
+             AT END SET EndOfHistory TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfHistory
+              MOVE HistRunDate          TO PrnRollupRunDate
+              MOVE HistStudentCount     TO PrnRollupStudentCount
+              MOVE HistMaleCount        TO PrnRollupMaleCount
+              MOVE HistFemaleCount      TO PrnRollupFemaleCount
+              MOVE HistOtherGenderCount TO PrnRollupOtherCount
+              MOVE HistUnspecifiedCount TO PrnRollupUnspecCount
+              IF IsFirstHistoryRecord
+                 MOVE SPACES TO TrendFlag
+                 MOVE "N" TO FirstHistoryRecord
+              ELSE
+                 IF HistStudentCount > PrevStudentCount
+                    MOVE "UP" TO TrendFlag
+                 ELSE
+                    IF HistStudentCount < PrevStudentCount
+                       MOVE "DOWN" TO TrendFlag
+                    ELSE
+                       MOVE "SAME" TO TrendFlag
+                    END-IF
+                 END-IF
+              END-IF
+              MOVE TrendFlag TO PrnRollupTrend
+              MOVE HistStudentCount TO PrevStudentCount
+              WRITE RollupPrintLine FROM RollupDetailLine
+                     AFTER ADVANCING 1 LINES
+              READ HistoryFile
+                AT END SET EndOfHistory TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE HistoryFile.
+       PrintCourseHistory.
+           WRITE RollupPrintLine FROM CourseHeadingLine
+                  AFTER ADVANCING 2 LINES
+           WRITE RollupPrintLine FROM CourseColumnLine
+                  AFTER ADVANCING 1 LINES
+           OPEN INPUT CourseHistoryFile
+           READ CourseHistoryFile
+             AT END SET EndOfCourseHistory TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfCourseHistory
+              MOVE CHistRunDate      TO PrnCHistRunDate
+              MOVE CHistCourseCode   TO PrnCHistCourseCode
+              MOVE CHistStudentCount TO PrnCHistStudentCount
+              MOVE CHistMaleCount    TO PrnCHistMaleCount
+              MOVE CHistFemaleCount  TO PrnCHistFemaleCount
+              WRITE RollupPrintLine FROM CourseDetailLine
+                     AFTER ADVANCING 1 LINES
+              READ CourseHistoryFile
+                AT END SET EndOfCourseHistory TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE CourseHistoryFile.
+       END PROGRAM YEAREND.
